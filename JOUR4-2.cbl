@@ -1,20 +1,77 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. JOUR4.
+       PROGRAM-ID. JOUR4-2.
        
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT InputFile ASSIGN TO
-            "/mnt/c/pgmcobol/AoC2024/J4/input.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT InputFile ASSIGN TO DYNAMIC WS-INPUT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-INPUT-STATUS.
+           SELECT FICHIER-CROIX ASSIGN TO DYNAMIC WS-CROIX-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CROIX-STATUS.
+           SELECT FICHIER-HITLIST-IN ASSIGN TO DYNAMIC
+           WS-HITLIST-IN-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HITLIST-IN-STATUS.
+           SELECT FICHIER-RECOUVREMENT ASSIGN TO DYNAMIC WS-RECOUV-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RECOUV-STATUS.
+
        DATA DIVISION.
           FILE SECTION.
             FD InputFile.
-      *       Chaque ligne fait 140 caractÃ¨res. 
-              01 InputRecord PIC X(140).  
-       
+      *       Chaque ligne fait 140 caractÃ¨res.
+              01 InputRecord PIC X(140).
+
+            FD FICHIER-CROIX.
+      *       Les FILLER de séparation sont positionnés à SPACE par
+      *       ECRIRE-CROIX (MOVE SPACES TO WS-CROIX-RECORD) : un FD
+      *       n'initialise pas ses champs via VALUE à chaque écriture.
+      *       Une ligne par pivot 'A' confirmé en croix X-MAS.
+              01 WS-CROIX-RECORD.
+                 05 WS-CROIX-SEQ      PIC 9(05).
+                 05 FILLER            PIC X(01).
+                 05 WS-CROIX-LIG      PIC 9(03).
+                 05 FILLER            PIC X(01).
+                 05 WS-CROIX-COL      PIC 9(03).
+
+      *       Relit la liste des occurrences linéaires XMAS produite
+      *       par JOUR4 (même disposition que WS-HIT-RECORD dans
+      *       JOUR4.cbl) pour le recoupement des cellules.
+            FD FICHIER-HITLIST-IN.
+              01 WS-HIT-IN-RECORD.
+                 05 WS-HIT-IN-MOT       PIC X(20).
+                 05 FILLER              PIC X(01).
+                 05 WS-HIT-IN-LIGNE     PIC 9(03).
+                 05 FILLER              PIC X(01).
+                 05 WS-HIT-IN-COLONNE   PIC 9(03).
+                 05 FILLER              PIC X(01).
+                 05 WS-HIT-IN-DIRECTION PIC 9(02).
+
+            FD FICHIER-RECOUVREMENT.
+      *       Les FILLER de séparation sont positionnés à SPACE par
+      *       ECRIRE-RECOUVREMENT (MOVE SPACES TO WS-RECOUV-RECORD) :
+      *       un FD n'initialise pas ses champs via VALUE à chaque
+      *       écriture. Une ligne par cellule pivot de croix X-MAS qui
+      *       coïncide avec une cellule quelconque traversée par une
+      *       occurrence linéaire XMAS de JOUR4 (pas seulement sa
+      *       cellule de départ - cf. VERIFIER-PIVOT-CORRESPONDANT).
+              01 WS-RECOUV-RECORD.
+                 05 WS-RECOUV-LIG     PIC 9(03).
+                 05 FILLER            PIC X(01).
+                 05 WS-RECOUV-COL     PIC 9(03).
+                 05 FILLER            PIC X(01).
+                 05 WS-RECOUV-MOT     PIC X(20).
+
        WORKING-STORAGE SECTION.
+      *    Nom du dataset d'entrée : fourni par PARM/variable
+      *    d'environnement JOUR4_INPUT_DSN, sinon valeur par défaut,
+      *    sur le même principe que JOUR1 (cf. Resoudre-Input-Dsn).
+       01  ws-input-dsn             pic x(200) value spaces.
+       01  ws-default-input-dsn     pic x(200) value
+           "/mnt/c/pgmcobol/AoC2024/J4/input.txt".
+       01  ws-input-status          pic x(02) value '00'.
        01  TABLEAU.
            05  LIGNE OCCURS 140.
                10  COLONNE OCCURS 140.
@@ -32,6 +89,8 @@
        
        01  ws-max-i pic 9(3) value 0.
        01  ws-max-j pic 9(3) value 0.
+       01  ws-max-grille pic 9(3) value 140.
+       01  ws-fenetre pic 9(3) value 0.
 
        01  ws-nb-x pic 9(3) value 0.
 
@@ -39,12 +98,73 @@
            88  diag-ok          VALUE 1.
            88  diag-ko          VALUE 0.
 
+      *    Nom du dataset des pivots de croix X-MAS confirmés : fourni
+      *    par la variable d'environnement JOUR4_CROIX_DSN, sinon
+      *    valeur par défaut.
+       01  WS-CROIX-DSN             PIC X(200) VALUE SPACES.
+       01  WS-DEFAULT-CROIX-DSN     PIC X(200) VALUE
+           "/mnt/c/pgmcobol/AoC2024/J4/croix.rpt".
+       01  WS-CROIX-STATUS          PIC X(02) VALUE '00'.
+       01  WS-NB-CROIX-PIVOTS       PIC 9(05) VALUE 0.
+       01  TABLE-CROIX-PIVOTS.
+           05  CROIX-PIVOT-ENTRY OCCURS 1 TO 19600 TIMES
+               DEPENDING ON WS-NB-CROIX-PIVOTS
+               INDEXED BY IDX-CROIX.
+               10  CROIX-PIVOT-I    PIC 9(03).
+               10  CROIX-PIVOT-J    PIC 9(03).
+
+      *    Nom du dataset de la hit-list XMAS linéaire de JOUR4 : même
+      *    variable d'environnement que celle utilisée par JOUR4 pour
+      *    la produire, puisqu'il s'agit du même dataset relu ici pour
+      *    le recoupement des cellules.
+       01  WS-HITLIST-IN-DSN        PIC X(200) VALUE SPACES.
+       01  WS-DEFAULT-HITLIST-IN-DSN PIC X(200) VALUE
+           "/mnt/c/pgmcobol/AoC2024/J4/hitlist.txt".
+       01  WS-HITLIST-IN-STATUS     PIC X(02) VALUE '00'.
+       01  WS-HIT-EOF               PIC X(01) VALUE 'N'.
+
+      *    Nom du dataset du rapport de recoupement croix/linéaire :
+      *    fourni par la variable d'environnement
+      *    JOUR4_RECOUVREMENT_DSN, sinon valeur par défaut.
+       01  WS-RECOUV-DSN            PIC X(200) VALUE SPACES.
+       01  WS-DEFAULT-RECOUV-DSN    PIC X(200) VALUE
+           "/mnt/c/pgmcobol/AoC2024/J4/recouvrement.rpt".
+       01  WS-RECOUV-STATUS         PIC X(02) VALUE '00'.
+       01  WS-NB-RECOUVREMENTS      PIC 9(05) VALUE 0.
+
+      *    Les 8 directions de balayage utilisées par JOUR4 pour
+      *    produire WS-HIT-IN-DIRECTION, reprises à l'identique (même
+      *    ordre, mêmes deltas) : sans cette table, seule la cellule
+      *    de départ d'une occurrence linéaire XMAS serait connue ici,
+      *    jamais les cellules qu'elle traverse - or c'est justement
+      *    une de ces cellules traversées, pas forcément la première,
+      *    qui coïncide avec le pivot 'A' d'une croix X-MAS.
+       01  TABLE-DIRECTIONS-LIN.
+           05  DIRECTION-LIN-ENTRY OCCURS 8 TIMES.
+               10  DIR-LIN-DI        PIC S9(1).
+               10  DIR-LIN-DJ        PIC S9(1).
+       01  WS-HIT-LONGUEUR          PIC 9(02) VALUE 0.
+       01  WS-SPAN-K                PIC 9(02) VALUE 0.
+       01  WS-SPAN-LIGNE            PIC S9(4) VALUE 0.
+       01  WS-SPAN-COL              PIC S9(4) VALUE 0.
+       01  WS-RECOUV-FLAG           PIC 9 VALUE 0.
+           88  RECOUV-TROUVE            VALUE 1.
+           88  RECOUV-PAS-TROUVE        VALUE 0.
+
+           COPY FSTATWS.
+           COPY RDEOFWS.
+
        PROCEDURE DIVISION.
        Main-Logic.
 
+           perform resoudre-input-dsn
+           perform resoudre-croix-dsn
+           perform resoudre-hitlist-in-dsn
+           perform resoudre-recouvrement-dsn
+           perform initialiser-directions-lin
            perform traitement-fichier
-           
-           move 140 to ws-max-i ws-max-j
+
+           move RecordCounter to ws-max-i
 
            perform varying i from 1 by 1 until i > ws-max-i
               perform varying j from 1 by 1 until j > ws-max-j
@@ -57,18 +177,76 @@
            move 0 To ws-nb-x
 
            move 'MAS' to ws-txt-chrch
+      *    La fenêtre de recherche en croix (X-MAS) est toujours un
+      *    segment de 3 cases centré sur le pivot, quelle que soit la
+      *    longueur du mot recherché : l'écart par rapport au pivot
+      *    vaut donc 1 et non LENGTH(mot) - 1 comme pour JOUR4.
+           move 1 to ws-fenetre
+
+           OPEN OUTPUT FICHIER-CROIX
+           MOVE WS-CROIX-STATUS TO WS-FSTAT-CODE
+           MOVE WS-CROIX-DSN    TO WS-FSTAT-DSN
+           MOVE "OUVERTURE FICHIER-CROIX" TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
            perform recherche-chaine
+           CLOSE FICHIER-CROIX
 
       *     move 'SAMX' to ws-txt-chrch
       *     perform recherche-chaine
 
-           display "nombre d'occurence : " COMPTEUR-OCCURENCES 
- 
+           display "nombre d'occurence : " COMPTEUR-OCCURENCES
+
+           PERFORM VERIFIER-RECOUVREMENT
+
            STOP RUN.
-       
+
+       resoudre-input-dsn.
+           ACCEPT ws-input-dsn FROM ENVIRONMENT "JOUR4_INPUT_DSN"
+           IF ws-input-dsn = SPACES
+              MOVE ws-default-input-dsn TO ws-input-dsn
+           END-IF.
+
+       resoudre-croix-dsn.
+           ACCEPT WS-CROIX-DSN FROM ENVIRONMENT "JOUR4_CROIX_DSN"
+           IF WS-CROIX-DSN = SPACES
+              MOVE WS-DEFAULT-CROIX-DSN TO WS-CROIX-DSN
+           END-IF.
+
+       resoudre-hitlist-in-dsn.
+           ACCEPT WS-HITLIST-IN-DSN FROM ENVIRONMENT "JOUR4_HITLIST_DSN"
+           IF WS-HITLIST-IN-DSN = SPACES
+              MOVE WS-DEFAULT-HITLIST-IN-DSN TO WS-HITLIST-IN-DSN
+           END-IF.
+
+       resoudre-recouvrement-dsn.
+           ACCEPT WS-RECOUV-DSN FROM ENVIRONMENT
+                  "JOUR4_RECOUVREMENT_DSN"
+           IF WS-RECOUV-DSN = SPACES
+              MOVE WS-DEFAULT-RECOUV-DSN TO WS-RECOUV-DSN
+           END-IF.
+
+       initialiser-directions-lin.
+      *    Même table que TABLE-DIRECTIONS dans JOUR4.cbl, dans le
+      *    même ordre : WS-HIT-IN-DIRECTION (produit par JOUR4) est un
+      *    indice dans cette table, les deux programmes doivent donc
+      *    s'accorder sur ce que chaque indice signifie.
+           MOVE  0 TO DIR-LIN-DI(1)   MOVE  1 TO DIR-LIN-DJ(1)
+           MOVE  0 TO DIR-LIN-DI(2)   MOVE -1 TO DIR-LIN-DJ(2)
+           MOVE -1 TO DIR-LIN-DI(3)   MOVE  0 TO DIR-LIN-DJ(3)
+           MOVE  1 TO DIR-LIN-DI(4)   MOVE  0 TO DIR-LIN-DJ(4)
+           MOVE -1 TO DIR-LIN-DI(5)   MOVE  1 TO DIR-LIN-DJ(5)
+           MOVE  1 TO DIR-LIN-DI(6)   MOVE  1 TO DIR-LIN-DJ(6)
+           MOVE -1 TO DIR-LIN-DI(7)   MOVE -1 TO DIR-LIN-DJ(7)
+           MOVE  1 TO DIR-LIN-DI(8)   MOVE -1 TO DIR-LIN-DJ(8)
+           .
+
        traitement-fichier.
            MOVE 'N' TO WS-EOF
            OPEN INPUT InputFile
+           MOVE ws-input-status TO WS-FSTAT-CODE
+           MOVE ws-input-dsn    TO WS-FSTAT-DSN
+           MOVE "OUVERTURE InputFile"  TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
            PERFORM UNTIL WS-EOF = 'Y'
                READ InputFile INTO InputRecord
                    AT END
@@ -77,12 +255,31 @@
                        PERFORM Process-Record
                END-READ
            END-PERFORM
+           MOVE RecordCounter TO WS-RDEOF-COUNT
+           MOVE ws-input-dsn  TO WS-RDEOF-DSN
+           PERFORM ANNONCER-LECTURE
            CLOSE InputFile
            .
 
        Process-Record.
+           IF RecordCounter >= ws-max-grille
+              DISPLAY "ABEND JOUR4-2 : grille pleine ("
+                      ws-max-grille " lignes) a l'enregistrement "
+                      RecordCounter
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
            ADD 1 TO RecordCounter
-           MOVE InputRecord TO LIGNE(RecordCounter) 
+           MOVE InputRecord TO LIGNE(RecordCounter)
+           COMPUTE ws-max-j =
+              FUNCTION LENGTH(FUNCTION TRIM(InputRecord))
+           IF ws-max-j > ws-max-grille
+              DISPLAY "ABEND JOUR4-2 : ligne plus large que "
+                      ws-max-grille " caractères a l'enregistrement "
+                      RecordCounter
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
            .
        
        recherche-chaine.
@@ -111,14 +308,94 @@
                     end-if 
                     if diag-ok
                        add 1 to COMPTEUR-OCCURENCES
+                       perform ECRIRE-CROIX
                     end-if
-                 end-if          
+                 end-if
               end-perform
            end-perform
            .
-           
+
+       ECRIRE-CROIX.
+           ADD 1 TO WS-NB-CROIX-PIVOTS
+           SET IDX-CROIX TO WS-NB-CROIX-PIVOTS
+           MOVE i TO CROIX-PIVOT-I(IDX-CROIX)
+           MOVE j TO CROIX-PIVOT-J(IDX-CROIX)
+           MOVE SPACES         TO WS-CROIX-RECORD
+           MOVE WS-NB-CROIX-PIVOTS TO WS-CROIX-SEQ
+           MOVE i               TO WS-CROIX-LIG
+           MOVE j               TO WS-CROIX-COL
+           WRITE WS-CROIX-RECORD.
+
+       VERIFIER-RECOUVREMENT.
+      *    Recoupe les pivots de croix X-MAS relevés ci-dessus avec la
+      *    hit-list linéaire XMAS produite par JOUR4 : une cellule
+      *    présente dans les deux recherches est un recouvrement. La
+      *    hit-list de JOUR4 est un dataset produit par un autre
+      *    programme du même lot ; si elle n'a pas encore été générée,
+      *    le recoupement est simplement sauté (même principe que le
+      *    fichier paramètre optionnel de JOUR2).
+           MOVE 0 TO WS-NB-RECOUVREMENTS
+           OPEN OUTPUT FICHIER-RECOUVREMENT
+           MOVE WS-RECOUV-STATUS TO WS-FSTAT-CODE
+           MOVE WS-RECOUV-DSN    TO WS-FSTAT-DSN
+           MOVE "OUVERTURE FICHIER-RECOUVREMENT" TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
+           MOVE 'N' TO WS-HIT-EOF
+           OPEN INPUT FICHIER-HITLIST-IN
+           IF WS-HITLIST-IN-STATUS = '00'
+              PERFORM UNTIL WS-HIT-EOF = 'Y'
+                 READ FICHIER-HITLIST-IN INTO WS-HIT-IN-RECORD
+                    AT END
+                       MOVE 'Y' TO WS-HIT-EOF
+                    NOT AT END
+                       PERFORM VERIFIER-PIVOT-CORRESPONDANT
+                 END-READ
+              END-PERFORM
+              CLOSE FICHIER-HITLIST-IN
+           ELSE
+              DISPLAY "Recoupement croix/lineaire ignore : hit-list "
+                      "JOUR4 absente (" WS-HITLIST-IN-DSN ")"
+           END-IF
+           CLOSE FICHIER-RECOUVREMENT
+           DISPLAY "Cellules communes croix/XMAS lineaire : "
+                   WS-NB-RECOUVREMENTS.
+
+       VERIFIER-PIVOT-CORRESPONDANT.
+      *    Une occurrence linéaire XMAS de JOUR4 ne se limite pas à sa
+      *    cellule de départ (WS-HIT-IN-LIGNE/COLONNE) : elle couvre
+      *    WS-HIT-LONGUEUR cellules le long de sa direction
+      *    (WS-HIT-IN-DIRECTION). Un pivot de croix X-MAS ne coïncide
+      *    donc pas seulement avec le premier caractère du mot repéré
+      *    par JOUR4, mais potentiellement avec n'importe laquelle des
+      *    cellules qu'il traverse - comparer uniquement contre la
+      *    cellule de départ manquerait tout recoupement réel.
+           COMPUTE WS-HIT-LONGUEUR =
+              FUNCTION LENGTH(FUNCTION TRIM(WS-HIT-IN-MOT))
+           PERFORM VARYING IDX-CROIX FROM 1 BY 1
+              UNTIL IDX-CROIX > WS-NB-CROIX-PIVOTS
+              SET RECOUV-PAS-TROUVE TO TRUE
+              PERFORM VARYING WS-SPAN-K FROM 1 BY 1
+                 UNTIL WS-SPAN-K > WS-HIT-LONGUEUR OR RECOUV-TROUVE
+                 COMPUTE WS-SPAN-LIGNE = WS-HIT-IN-LIGNE +
+                    (WS-SPAN-K - 1) * DIR-LIN-DI(WS-HIT-IN-DIRECTION)
+                 COMPUTE WS-SPAN-COL = WS-HIT-IN-COLONNE +
+                    (WS-SPAN-K - 1) * DIR-LIN-DJ(WS-HIT-IN-DIRECTION)
+                 IF CROIX-PIVOT-I(IDX-CROIX) = WS-SPAN-LIGNE
+                    AND CROIX-PIVOT-J(IDX-CROIX) = WS-SPAN-COL
+                    SET RECOUV-TROUVE TO TRUE
+                    ADD 1 TO WS-NB-RECOUVREMENTS
+                    MOVE SPACES        TO WS-RECOUV-RECORD
+                    MOVE WS-SPAN-LIGNE TO WS-RECOUV-LIG
+                    MOVE WS-SPAN-COL   TO WS-RECOUV-COL
+                    MOVE WS-HIT-IN-MOT TO WS-RECOUV-MOT
+                    WRITE WS-RECOUV-RECORD
+                 END-IF
+              END-PERFORM
+           END-PERFORM.
+
        recherche-diag-1.
-           if (j > 1 and j < 140) and (i > 1 and i < 140)
+           if (j > ws-fenetre and j + ws-fenetre <= ws-max-j)
+              and (i > ws-fenetre and i + ws-fenetre <= ws-max-i)
               if caract(i,j) = ws-txt-chrch(2:1)
                  and caract(i - 1,j + 1 ) = ws-txt-chrch(1:1)
                  and caract(i + 1,j - 1 ) = ws-txt-chrch(3:1)
@@ -129,12 +406,16 @@
            .
 
        recherche-diag-2.
-           if (j > 1 and j < 140) and (i > 1 and i < 140)
+           if (j > ws-fenetre and j + ws-fenetre <= ws-max-j)
+              and (i > ws-fenetre and i + ws-fenetre <= ws-max-i)
               if caract(i,j) = ws-txt-chrch(2:1)
                  and caract(i - 1,j - 1 ) = ws-txt-chrch(1:1)
                  and caract(i + 1,j + 1 ) = ws-txt-chrch(3:1)
                  display ws-txt-chrch " en position dfb : " i "," j
-                 set diag-ok to true 
+                 set diag-ok to true
               end-if
            END-IF
-           .
\ No newline at end of file
+           .
+
+           COPY FSTATPR.
+           COPY RDEOFPR.

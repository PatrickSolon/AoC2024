@@ -6,37 +6,144 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FICHIER-ENTREE ASSIGN 
-               TO '/mnt/c/pgmcobol/AoC2024/J2/input.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-ENTREE ASSIGN TO DYNAMIC WS-INPUT-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+           SELECT FICHIER-REJETS ASSIGN TO DYNAMIC WS-REJETS-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJETS-STATUS.
+           SELECT FICHIER-PARAM ASSIGN TO DYNAMIC WS-PARAM-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAM-STATUS.
+           SELECT FICHIER-SOMMAIRE ASSIGN TO DYNAMIC WS-SOMMAIRE-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SOMMAIRE-STATUS.
+           SELECT FICHIER-TENDANCE ASSIGN TO DYNAMIC WS-TENDANCE-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TENDANCE-STATUS.
+           COPY CKPTSEL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  FICHIER-ENTREE.
        01  LIGNE-FICHIER PIC X(100).
 
+       FD  FICHIER-PARAM.
+       01  WS-PARAM-RECORD PIC X(20).
+
+       FD  FICHIER-REJETS.
+      *> Les FILLER de séparation sont positionnés à SPACE par
+      *> ECRIRE-DETAIL-REJET (MOVE SPACES TO WS-REJET-RECORD) : un FD
+      *> n'initialise pas ses champs via VALUE à chaque écriture.
+       01  WS-REJET-RECORD.
+           05  WS-REJET-LIGNE      PIC 9(04).
+           05  FILLER              PIC X(01).
+           05  WS-REJET-RAISON     PIC X(30).
+           05  FILLER              PIC X(01).
+           05  WS-REJET-STATUT     PIC X(13).
+           05  FILLER              PIC X(01).
+           05  WS-REJET-COL-SUPP   PIC Z9.
+           05  FILLER              PIC X(01).
+           05  WS-REJET-COL-SUPP2  PIC Z9.
+
+       FD  FICHIER-SOMMAIRE.
+      *> Les FILLER de séparation sont positionnés à SPACE par
+      *> ECRIRE-SOMMAIRE (MOVE SPACES TO WS-SOMMAIRE-RECORD) : un FD
+      *> n'initialise pas ses champs via VALUE à chaque écriture. Ce
+      *> résumé du run courant permet à un programme pilote de faire
+      *> remonter le compte OK/KO sans dépendre du spool console.
+       01  WS-SOMMAIRE-RECORD.
+           05  WS-SOM-DATE         PIC 9(08).
+           05  FILLER              PIC X(01).
+           05  WS-SOM-NB-RAPPORTS  PIC 9(04).
+           05  FILLER              PIC X(01).
+           05  WS-SOM-OK           PIC 9(04).
+           05  FILLER              PIC X(01).
+           05  WS-SOM-OK-DUMP      PIC 9(04).
+
+       FD  FICHIER-TENDANCE.
+      *> Les FILLER de séparation sont positionnés à SPACE par
+      *> ECRIRE-TENDANCE (MOVE SPACES TO WS-TENDANCE-RECORD) : un FD
+      *> n'initialise pas ses champs via VALUE à chaque écriture.
+      *> Contrairement à FICHIER-SOMMAIRE (écrasé à chaque run), ce
+      *> fichier est ouvert en écriture EXTEND : une ligne s'y ajoute à
+      *> chaque run, formant un historique OK/KO d'un run à l'autre.
+       01  WS-TENDANCE-RECORD.
+           05  WS-TEND-DATE        PIC 9(08).
+           05  FILLER              PIC X(01).
+           05  WS-TEND-NB-RAPPORTS PIC 9(04).
+           05  FILLER              PIC X(01).
+           05  WS-TEND-OK          PIC 9(04).
+           05  FILLER              PIC X(01).
+           05  WS-TEND-OK-DUMP     PIC 9(04).
+
+       COPY CKPTFD.
+
        WORKING-STORAGE SECTION.
+      *> Nom du dataset d'entrée : fourni par PARM/variable
+      *> d'environnement JOUR2_INPUT_DSN, sinon valeur par défaut, sur
+      *> le même principe que JOUR1 (cf. Resoudre-Input-Dsn).
+       01  WS-INPUT-DSN        PIC X(200) VALUE SPACES.
+       01  WS-DEFAULT-INPUT-DSN PIC X(200) VALUE
+           "/mnt/c/pgmcobol/AoC2024/J2/input.txt".
+       01  WS-INPUT-STATUS     PIC X(02) VALUE '00'.
+      *> Nom du dataset du résumé du run courant (repris par JOURCTL).
+       01  WS-SOMMAIRE-DSN     PIC X(200) VALUE SPACES.
+       01  WS-DEFAULT-SOMMAIRE-DSN PIC X(200) VALUE
+           "/mnt/c/pgmcobol/AoC2024/J2/sommaire.rpt".
+       01  WS-SOMMAIRE-STATUS  PIC X(02) VALUE '00'.
+       01  WS-RUN-DATE         PIC 9(08) VALUE 0.
+      *> Nom du dataset d'historique OK/KO, alimenté d'un run sur
+      *> l'autre (contrairement au résumé du run courant ci-dessus).
+       01  WS-TENDANCE-DSN     PIC X(200) VALUE SPACES.
+       01  WS-DEFAULT-TENDANCE-DSN PIC X(200) VALUE
+           "/mnt/c/pgmcobol/AoC2024/J2/tendance.rpt".
+       01  WS-TENDANCE-STATUS  PIC X(02) VALUE '00'.
+      *> Nom du dataset du listing des rapports rejetés.
+       01  WS-REJETS-DSN       PIC X(200) VALUE SPACES.
+       01  WS-DEFAULT-REJETS-DSN PIC X(200) VALUE
+           "/mnt/c/pgmcobol/AoC2024/J2/rejets.rpt".
+       01  WS-REJETS-STATUS    PIC X(02) VALUE '00'.
+      *> Nom du dataset du paramètre de tolérance d'écart de niveau.
+       01  WS-PARAM-DSN        PIC X(200) VALUE SPACES.
+       01  WS-DEFAULT-PARAM-DSN PIC X(200) VALUE
+           "/mnt/c/pgmcobol/AoC2024/J2/tolerance.par".
+       01  WS-PARAM-STATUS     PIC X(02) VALUE '00'.
+      *> Bornes de tolérance d'écart entre niveaux adjacents : bornes
+      *> par défaut 1 à 3, surchargées par le fichier paramètre.
+       01  WS-TOL-MIN          PIC 9(02) VALUE 1.
+       01  WS-TOL-MAX          PIC 9(02) VALUE 3.
+      *> Budget du DUMPER (nombre de niveaux qu'il peut retirer d'un
+      *> rapport avant de le déclarer KO) : 1 par défaut (comportement
+      *> historique), surchargeable à 2 par un 3e champ du fichier
+      *> paramètre de tolérance.
+       01  WS-DUMPER-BUDGET    PIC 9(01) VALUE 1.
+       01  WS-DUMPER-NIVEAU    PIC 9(01) VALUE 0.
       *> Max lignes du tableau 
        01  MAX-LIGNES       PIC 9(4) VALUE 1000.  
-      *> Max colonnes du tableau
-       01  MAX-COLONNES     PIC 9(4) VALUE 10.  
+      *> Max colonnes du tableau (niveaux par rapport)
+       01  MAX-COLONNES     PIC 9(4) VALUE 50.
        01  NOMBRE-LIGNES    PIC 9(4) VALUE 0.
        01  TABLEAU.
            05  LIGNE OCCURS 1 TO 1000 DEPENDING ON NOMBRE-LIGNES.
-               10  COLONNE OCCURS 10 PIC 9(2).
+               10  COLONNE OCCURS 50 PIC 9(2).
        01  TABLEAU-DUMPER.
-           05  COLONNE-DUMP OCCURS 10 PIC 9(2).
+           05  COLONNE-DUMP OCCURS 50 PIC 9(2).
        01  INDEX-LIGNE      PIC 9(4) VALUE 0.
        01  INDEX-COLONNE    PIC 9(4) VALUE 0.
        01  INDEX-COLONNE-DUMP    PIC 9(4) VALUE 0.
+       01  WS-LIGNE-LEN     PIC 9(4) VALUE 0.
+       01  WS-UNSTRING-PTR  PIC 9(4) VALUE 1.
        01  VALEUR           PIC 9(2).
        01  IND-COL-INF      PIC 9(2).
        01  ws-diff          PIC 9(2).
        01  WS-NB-PROB       PIC 9(2).
        01  index-a-supp     pic 9(2).
+       01  index-b-supp     pic 9(2).
 
        01  WS-NB-RAPPORTS-OK PIC 9(4) VALUE 0.
        01  WS-NB-RAPPORTS-OK-DUMP PIC 9(4) VALUE 0.
+       01  WS-MOTIF-REJET     PIC X(30) VALUE SPACES.
        
 
        01  WS-FICHIER   PIC 9 VALUE 0.
@@ -59,18 +166,152 @@
            88  FIN-TRAIT-DUMP-OK       VALUE 1.
            88  FIN-TRAIT-DUMP-KO       VALUE 0.
 
+       COPY CKPTWS.
+       COPY FSTATWS.
+       COPY RDEOFWS.
+
        PROCEDURE DIVISION.
        DEBUT.
+           PERFORM RESOUDRE-INPUT-DSN
+           PERFORM RESOUDRE-REJETS-DSN
+           PERFORM RESOUDRE-PARAM-DSN
+           PERFORM RESOUDRE-CHECKPOINT-DSN
+           PERFORM LIRE-PARAMETRE-TOLERANCE
+           MOVE 'JOUR2' TO WS-CKPT-PROGID
+           PERFORM CHARGER-CHECKPOINT
+           PERFORM VERIFIER-REPRISE-SANS-CUMULS
            OPEN INPUT FICHIER-ENTREE.
+           MOVE WS-INPUT-STATUS       TO WS-FSTAT-CODE
+           MOVE WS-INPUT-DSN          TO WS-FSTAT-DSN
+           MOVE "OUVERTURE FICHIER-ENTREE" TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
+           PERFORM REPOSITIONNER-FICHIER-ENTREE.
            PERFORM LIRE-FICHIER-JUSQUA-FIN.
+           MOVE NOMBRE-LIGNES TO WS-RDEOF-COUNT
+           MOVE WS-INPUT-DSN  TO WS-RDEOF-DSN
+           PERFORM ANNONCER-LECTURE.
            CLOSE FICHIER-ENTREE.
+      *> Run mené à son terme : rien à reprendre la prochaine fois
+      *> (cf. WS-CKPT-COUNT dans CKPTWS.cpy).
+           MOVE 0 TO WS-CKPT-COUNT
+           PERFORM SAUVEGARDER-CHECKPOINT
       D    PERFORM AFFICHER-TABLEAU.
       D    PERFORM AFFICHER-LIGNE.
-           PERFORM TRAITER-TABLEAU.
+           PERFORM RESOUDRE-SOMMAIRE-DSN
+           PERFORM RESOUDRE-TENDANCE-DSN
+           OPEN OUTPUT FICHIER-REJETS
+           MOVE WS-REJETS-STATUS      TO WS-FSTAT-CODE
+           MOVE WS-REJETS-DSN         TO WS-FSTAT-DSN
+           MOVE "OUVERTURE FICHIER-REJETS" TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
+           PERFORM TRAITER-TABLEAU
+           CLOSE FICHIER-REJETS
            DISPLAY 'Nombre de rapports valide : ' WS-NB-RAPPORTS-OK
            DISPLAY 'Nombre de rapports valide avec DUMPER : '
                     WS-NB-RAPPORTS-OK-DUMP
-           STOP RUN.
+           PERFORM ECRIRE-SOMMAIRE
+           PERFORM ECRIRE-TENDANCE
+      *> GOBACK plutôt que STOP RUN : un programme pilote peut appeler
+      *> ce programme en séquence avec d'autres, et un STOP RUN mettrait
+      *> fin à tout le run unit de l'appelant. GOBACK termine le
+      *> programme normalement quand il est exécuté seul (programme
+      *> initial du run unit).
+           GOBACK.
+
+       RESOUDRE-SOMMAIRE-DSN.
+           ACCEPT WS-SOMMAIRE-DSN FROM ENVIRONMENT "JOUR2_SOMMAIRE_DSN"
+           IF WS-SOMMAIRE-DSN = SPACES
+              MOVE WS-DEFAULT-SOMMAIRE-DSN TO WS-SOMMAIRE-DSN
+           END-IF.
+
+       ECRIRE-SOMMAIRE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN OUTPUT FICHIER-SOMMAIRE
+           MOVE WS-SOMMAIRE-STATUS TO WS-FSTAT-CODE
+           MOVE WS-SOMMAIRE-DSN    TO WS-FSTAT-DSN
+           MOVE "OUVERTURE FICHIER-SOMMAIRE" TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
+           MOVE SPACES            TO WS-SOMMAIRE-RECORD
+           MOVE WS-RUN-DATE       TO WS-SOM-DATE
+           MOVE NOMBRE-LIGNES     TO WS-SOM-NB-RAPPORTS
+           MOVE WS-NB-RAPPORTS-OK TO WS-SOM-OK
+           MOVE WS-NB-RAPPORTS-OK-DUMP TO WS-SOM-OK-DUMP
+           WRITE WS-SOMMAIRE-RECORD
+           CLOSE FICHIER-SOMMAIRE.
+
+       RESOUDRE-TENDANCE-DSN.
+           ACCEPT WS-TENDANCE-DSN FROM ENVIRONMENT "JOUR2_TENDANCE_DSN"
+           IF WS-TENDANCE-DSN = SPACES
+              MOVE WS-DEFAULT-TENDANCE-DSN TO WS-TENDANCE-DSN
+           END-IF.
+
+       ECRIRE-TENDANCE.
+      *> OPEN EXTEND ne crée pas le fichier s'il n'existe pas encore
+      *> (statut '35') : on retombe alors sur OPEN OUTPUT, comme au
+      *> tout premier run ou sur un nouvel emplacement de dataset,
+      *> pour créer le fichier avant d'y ajouter la ligne du run.
+           OPEN EXTEND FICHIER-TENDANCE
+           IF WS-TENDANCE-STATUS NOT = '00'
+              OPEN OUTPUT FICHIER-TENDANCE
+           END-IF
+           MOVE WS-TENDANCE-STATUS TO WS-FSTAT-CODE
+           MOVE WS-TENDANCE-DSN    TO WS-FSTAT-DSN
+           MOVE "OUVERTURE FICHIER-TENDANCE" TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
+           MOVE SPACES             TO WS-TENDANCE-RECORD
+           MOVE WS-RUN-DATE        TO WS-TEND-DATE
+           MOVE NOMBRE-LIGNES      TO WS-TEND-NB-RAPPORTS
+           MOVE WS-NB-RAPPORTS-OK  TO WS-TEND-OK
+           MOVE WS-NB-RAPPORTS-OK-DUMP TO WS-TEND-OK-DUMP
+           WRITE WS-TENDANCE-RECORD
+           CLOSE FICHIER-TENDANCE.
+
+       RESOUDRE-INPUT-DSN.
+           ACCEPT WS-INPUT-DSN FROM ENVIRONMENT "JOUR2_INPUT_DSN"
+           IF WS-INPUT-DSN = SPACES
+              MOVE WS-DEFAULT-INPUT-DSN TO WS-INPUT-DSN
+           END-IF.
+
+       RESOUDRE-REJETS-DSN.
+           ACCEPT WS-REJETS-DSN FROM ENVIRONMENT "JOUR2_REJETS_DSN"
+           IF WS-REJETS-DSN = SPACES
+              MOVE WS-DEFAULT-REJETS-DSN TO WS-REJETS-DSN
+           END-IF.
+
+       RESOUDRE-PARAM-DSN.
+           ACCEPT WS-PARAM-DSN FROM ENVIRONMENT "JOUR2_PARAM_DSN"
+           IF WS-PARAM-DSN = SPACES
+              MOVE WS-DEFAULT-PARAM-DSN TO WS-PARAM-DSN
+           END-IF.
+
+       LIRE-PARAMETRE-TOLERANCE.
+      *> Tolérance d'écart pilotée par un fichier paramètre ; si le
+      *> fichier est absent ou vide, on garde les bornes par défaut.
+           OPEN INPUT FICHIER-PARAM
+           IF WS-PARAM-STATUS = '00'
+              READ FICHIER-PARAM INTO WS-PARAM-RECORD
+                 AT END
+                    CONTINUE
+              END-READ
+              IF WS-PARAM-STATUS = '00'
+                 UNSTRING WS-PARAM-RECORD DELIMITED BY ALL SPACE
+                    INTO WS-TOL-MIN WS-TOL-MAX WS-DUMPER-BUDGET
+                 END-UNSTRING
+              END-IF
+              CLOSE FICHIER-PARAM
+           END-IF.
+
+       REPOSITIONNER-FICHIER-ENTREE.
+      *> Saute les lignes déjà chargées dans TABLEAU lors d'un run
+      *> précédent (WS-CKPT-SKIP positionné par CHARGER-CHECKPOINT),
+      *> au lieu de reprendre la lecture à la première ligne.
+           PERFORM VARYING INDEX-LIGNE FROM 1 BY 1
+              UNTIL INDEX-LIGNE > WS-CKPT-SKIP
+              READ FICHIER-ENTREE INTO LIGNE-FICHIER
+                 AT END
+                    SET FIN-FICHIER TO TRUE
+              END-READ
+           END-PERFORM.
 
        LIRE-FICHIER-JUSQUA-FIN.
            PERFORM UNTIL FIN-FICHIER
@@ -86,18 +327,30 @@
            END-PERFORM.
 
        TRAITER-LIGNE.
-           UNSTRING LIGNE-FICHIER DELIMITED BY " " INTO
-               COLONNE(NOMBRE-LIGNES 1)
-               COLONNE(NOMBRE-LIGNES 2)
-               COLONNE(NOMBRE-LIGNES 3)
-               COLONNE(NOMBRE-LIGNES 4)
-               COLONNE(NOMBRE-LIGNES 5)
-               COLONNE(NOMBRE-LIGNES 6)
-               COLONNE(NOMBRE-LIGNES 7)
-               COLONNE(NOMBRE-LIGNES 8)
-               COLONNE(NOMBRE-LIGNES 9)
-               COLONNE(NOMBRE-LIGNES 10)
-               END-UNSTRING.
+      *> Nombre de niveaux variable par ligne : on dépile les
+      *> jetons un par un au lieu d'une liste fixe de 10 cibles,
+      *> comme NOMBRE-LIGNES pilote déjà le nombre de lignes.
+           COMPUTE WS-LIGNE-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(LIGNE-FICHIER))
+           MOVE 1 TO WS-UNSTRING-PTR
+           PERFORM UNTIL WS-UNSTRING-PTR > WS-LIGNE-LEN
+              ADD 1 TO INDEX-COLONNE
+              IF INDEX-COLONNE > MAX-COLONNES
+                 DISPLAY 'ABEND LIRE-FICHIER-TABLEAU : ligne '
+                    NOMBRE-LIGNES ' dépasse ' MAX-COLONNES
+                    ' niveaux'
+      *>          Sauvegarde du point de reprise avant l'arrêt : cf.
+      *>          la même remarque dans Process-Record de JOUR1.
+                 COMPUTE WS-CKPT-COUNT = WS-CKPT-SKIP + NOMBRE-LIGNES
+                 PERFORM SAUVEGARDER-CHECKPOINT
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+              UNSTRING LIGNE-FICHIER DELIMITED BY ALL " "
+                 INTO COLONNE(NOMBRE-LIGNES INDEX-COLONNE)
+                 WITH POINTER WS-UNSTRING-PTR
+              END-UNSTRING
+           END-PERFORM.
 
        AFFICHER-TABLEAU.
            PERFORM VARYING INDEX-LIGNE FROM 1 BY 1 
@@ -120,9 +373,10 @@
            END-PERFORM.
            
        TRAITER-TABLEAU.
-           PERFORM VARYING INDEX-LIGNE FROM 1 BY 1 
+           PERFORM VARYING INDEX-LIGNE FROM 1 BY 1
               UNTIL INDEX-LIGNE > NOMBRE-LIGNES
                 SET RAPPORT-OK TO TRUE
+                MOVE SPACES TO WS-MOTIF-REJET
       D         Display '*** Traitement :' ligne(INDEX-LIGNE) '***'
                 PERFORM TRAITER-LIGNE-RAPPORT
                 IF RAPPORT-OK
@@ -139,8 +393,30 @@
       D            else
       D               display 'Rapport Ko malgrÃ© DUMP'
                    end-if
+                   PERFORM ECRIRE-DETAIL-REJET
                 END-IF
-           END-PERFORM. 
+           END-PERFORM.
+
+       ECRIRE-DETAIL-REJET.
+           MOVE SPACES         TO WS-REJET-RECORD
+           MOVE INDEX-LIGNE    TO WS-REJET-LIGNE
+           MOVE WS-MOTIF-REJET TO WS-REJET-RAISON
+           IF RAPPORT-OK-DUMP AND WS-DUMPER-NIVEAU = 2
+              MOVE 'OK DUMPER-N2' TO WS-REJET-STATUT
+              MOVE index-a-supp   TO WS-REJET-COL-SUPP
+              MOVE index-b-supp   TO WS-REJET-COL-SUPP2
+           ELSE
+              IF RAPPORT-OK-DUMP
+                 MOVE 'OK AVEC DUMPER' TO WS-REJET-STATUT
+                 MOVE index-a-supp     TO WS-REJET-COL-SUPP
+                 MOVE ZERO             TO WS-REJET-COL-SUPP2
+              ELSE
+                 MOVE 'KO'             TO WS-REJET-STATUT
+                 MOVE ZERO             TO WS-REJET-COL-SUPP
+                 MOVE ZERO             TO WS-REJET-COL-SUPP2
+              END-IF
+           END-IF
+           WRITE WS-REJET-RECORD.
 
        TRAITER-LIGNE-RAPPORT.
            COMPUTE WS-NB-PROB = 0
@@ -165,31 +441,39 @@
                           AND RAPPORT-DESC
                              SET RAPPORT-KO TO TRUE
                              ADD 1 TO WS-NB-PROB
+                             MOVE 'CHANGEMENT DE DIRECTION'
+                                TO WS-MOTIF-REJET
       D                      display 'changement de direction'
-                      end-if 
+                      end-if
                       if (COLONNE(INDEX-LIGNE IND-COL-INF)
                            < COLONNE(INDEX-LIGNE INDEX-COLONNE))
                            AND RAPPORT-ASC
                              SET RAPPORT-KO TO TRUE
                              ADD 1 TO WS-NB-PROB
+                             MOVE 'CHANGEMENT DE DIRECTION'
+                                TO WS-MOTIF-REJET
       D                      display 'changement de direction'
                       end-if
                       COMPUTE ws-diff = FUNCTION ABS(
-                        COLONNE(INDEX-LIGNE INDEX-COLONNE) - 
+                        COLONNE(INDEX-LIGNE INDEX-COLONNE) -
                         COLONNE(INDEX-LIGNE IND-COL-INF))
       D               display "pour " COLONNE(INDEX-LIGNE INDEX-COLONNE)
       D                       " diff :" ws-diff
-                      if ws-diff > 3 OR ws-diff = 0
+                      if ws-diff > WS-TOL-MAX OR ws-diff < WS-TOL-MIN
                          ADD 1 TO WS-NB-PROB
                          SET RAPPORT-KO TO TRUE
+                         MOVE 'ECART NIVEAU HORS LIMITE'
+                            TO WS-MOTIF-REJET
                       end-if
                   END-IF
                END-IF
            END-PERFORM.
 
        traitement-dumper.
+           MOVE 0 TO WS-DUMPER-NIVEAU
+           MOVE 0 TO index-b-supp
            SET FIN-TRAIT-DUMP-KO TO TRUE
-           perform varying index-a-supp from 1 by 1 
+           perform varying index-a-supp from 1 by 1
              until index-a-supp > MAX-COLONNES OR FIN-TRAIT-DUMP-OK
 
               initialize TABLEAU-DUMPER
@@ -206,12 +490,48 @@
               perform TRAITER-LIGNE-DUMP
               IF RAPPORT-OK-DUMP
                  SET FIN-TRAIT-DUMP-OK TO TRUE
+                 MOVE 1 TO WS-DUMPER-NIVEAU
               END-IF
            end-perform
+           IF FIN-TRAIT-DUMP-KO AND WS-DUMPER-BUDGET = 2
+              perform traitement-dumper-2-niveaux
+           END-IF
            IF FIN-TRAIT-DUMP-KO
               SET RAPPORT-KO-DUMP TO TRUE
            END-IF.
 
+       traitement-dumper-2-niveaux.
+      *> Retire deux niveaux au lieu d'un seul lorsque WS-DUMPER-BUDGET
+      *> l'autorise (fichier paramètre de tolérance) : même principe
+      *> que traitement-dumper, avec une deuxième colonne exclue.
+           perform varying index-a-supp from 1 by 1
+             until index-a-supp > MAX-COLONNES OR FIN-TRAIT-DUMP-OK
+
+              COMPUTE index-b-supp = index-a-supp + 1
+              perform varying index-b-supp
+                from index-b-supp by 1
+                until index-b-supp > MAX-COLONNES OR FIN-TRAIT-DUMP-OK
+
+                 initialize TABLEAU-DUMPER
+                 move 1 to INDEX-COLONNE-DUMP
+                 perform varying INDEX-COLONNE FROM 1 by 1
+                    UNTIL INDEX-COLONNE > MAX-COLONNES
+                     if INDEX-COLONNE not EQUAL index-a-supp
+                        AND INDEX-COLONNE not EQUAL index-b-supp
+                        MOVE COLONNE(INDEX-LIGNE INDEX-COLONNE)
+                           TO COLONNE-DUMP(INDEX-COLONNE-DUMP)
+                        ADD 1 To INDEX-COLONNE-DUMP
+                     end-if
+                 END-PERFORM
+                 SET RAPPORT-OK-DUMP TO TRUE
+                 perform TRAITER-LIGNE-DUMP
+                 IF RAPPORT-OK-DUMP
+                    SET FIN-TRAIT-DUMP-OK TO TRUE
+                    MOVE 2 TO WS-DUMPER-NIVEAU
+                 END-IF
+              end-perform
+           end-perform.
+
        TRAITER-LIGNE-DUMP.
            PERFORM VARYING INDEX-COLONNE FROM 1 BY 1 
               UNTIL INDEX-COLONNE > MAX-COLONNES
@@ -246,9 +566,13 @@
                         COLONNE-DUMP(IND-COL-INF))
       D               display "pour " COLONNE-DUMP(INDEX-COLONNE)
       D                       " diff :" ws-diff
-                      if ws-diff > 3 OR ws-diff = 0
+                      if ws-diff > WS-TOL-MAX OR ws-diff < WS-TOL-MIN
                          SET RAPPORT-KO-DUMP TO TRUE
                       end-if
                   END-IF
                END-IF
-           END-PERFORM.
\ No newline at end of file
+           END-PERFORM.
+
+       COPY CKPTPR.
+       COPY FSTATPR.
+       COPY RDEOFPR.
\ No newline at end of file

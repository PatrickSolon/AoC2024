@@ -0,0 +1,9 @@
+      *> CKPTFD.cpy - Enregistrement du fichier de reprise partagé.
+      *> Le FILLER de séparation est positionné à SPACE par
+      *> SAUVEGARDER-CHECKPOINT (MOVE SPACES TO WS-CKPT-RECORD) : un FD
+      *> n'initialise pas ses champs via VALUE à chaque écriture.
+       FD  FICHIER-CHECKPOINT.
+       01  WS-CKPT-RECORD.
+           05  WS-CKPT-REC-PROGID  PIC X(08).
+           05  FILLER              PIC X(01).
+           05  WS-CKPT-REC-LAST    PIC 9(06).

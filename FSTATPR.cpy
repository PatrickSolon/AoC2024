@@ -0,0 +1,10 @@
+      *> FSTATPR.cpy - Paragraphe partagé de contrôle des codes retour
+      *> (FILE STATUS) sur les OPEN de fichiers du batch.
+       VERIFIER-STATUT-FICHIER.
+           IF WS-FSTAT-CODE NOT = '00'
+              DISPLAY "ABEND - " WS-FSTAT-OPER
+                      " : statut " WS-FSTAT-CODE
+                      " sur le dataset " WS-FSTAT-DSN
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.

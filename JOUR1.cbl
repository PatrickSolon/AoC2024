@@ -4,22 +4,108 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT InputFile ASSIGN TO
-            "/mnt/c/pgmcobol/AoC2025/J1-1/input.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT InputFile ASSIGN TO DYNAMIC WS-INPUT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-INPUT-STATUS.
+           SELECT ReportFile ASSIGN TO DYNAMIC WS-REPORT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS.
+           SELECT FICHIER-EXCEPTIONS ASSIGN TO DYNAMIC WS-EXCEPT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EXCEPT-STATUS.
+           SELECT FICHIER-NON-APPARIES ASSIGN TO DYNAMIC
+           WS-NONAPP-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-NONAPP-STATUS.
+           COPY CKPTSEL.
+
        DATA DIVISION.
           FILE SECTION.
             FD InputFile.
-      *       Chaque ligne fait 13 caractères. 
-              01 InputRecord PIC X(13).  
-       
+      *       Chaque ligne fait 13 caractères.
+              01 InputRecord PIC X(13).
+
+            FD ReportFile.
+      *       Les FILLER de séparation sont positionnés à SPACE par
+      *       Ecrire-Rapport (MOVE SPACES TO WS-REPORT-RECORD) : un FD
+      *       n'initialise pas ses champs via VALUE à chaque écriture.
+              01 WS-REPORT-RECORD.
+                 05 WS-REP-DATE         PIC 9(08).
+                 05 FILLER              PIC X(01).
+                 05 WS-REP-NB-LIGNES    PIC 9(04).
+                 05 FILLER              PIC X(01).
+                 05 WS-REP-DIS-TOTAL    PIC 9(10).
+                 05 FILLER              PIC X(01).
+                 05 WS-REP-SIM-TOTAL    PIC 9(15).
+
+            FD FICHIER-EXCEPTIONS.
+      *       Les FILLER de séparation sont positionnés à SPACE par
+      *       ECRIRE-EXCEPTION (MOVE SPACES TO WS-EXCEPT-RECORD) : un
+      *       FD n'initialise pas ses champs via VALUE à chaque
+      *       écriture. Une ligne par identifiant en double détecté
+      *       dans Table1-Data ou Table2-Data (cf. Verifier-Doublons).
+              01 WS-EXCEPT-RECORD.
+                 05 WS-EXCEPT-TABLE     PIC X(06).
+                 05 FILLER              PIC X(01).
+                 05 WS-EXCEPT-ID        PIC 9(05).
+                 05 FILLER              PIC X(01).
+                 05 WS-EXCEPT-NB-OCC    PIC 9(04).
+
+            FD FICHIER-NON-APPARIES.
+      *       Les FILLER de séparation sont positionnés à SPACE par
+      *       ECRIRE-NON-APPARIE (MOVE SPACES TO WS-NONAPP-RECORD) :
+      *       un FD n'initialise pas ses champs via VALUE à chaque
+      *       écriture. Une ligne par identifiant de Table1-Data resté
+      *       sans aucune correspondance dans Table2-Data à l'issue de
+      *       similarite (WS-NB-SIM = 0 pour cet identifiant).
+              01 WS-NONAPP-RECORD.
+                 05 WS-NONAPP-ID        PIC 9(05).
+
+           COPY CKPTFD.
+
        WORKING-STORAGE SECTION.
+      *    Nom du dataset d'entrée : fourni par PARM/variable
+      *    d'environnement JOUR1_INPUT_DSN, sinon valeur par défaut.
+         01 WS-INPUT-DSN PIC X(200) VALUE SPACES.
+         01 WS-DEFAULT-DSN PIC X(200) VALUE
+            "/mnt/c/pgmcobol/AoC2025/J1-1/input.txt".
+         01 WS-INPUT-STATUS PIC X(02) VALUE '00'.
+      *    Nom du dataset de rapport : fourni par PARM/variable
+      *    d'environnement JOUR1_REPORT_DSN, sinon valeur par défaut.
+         01 WS-REPORT-DSN PIC X(200) VALUE SPACES.
+         01 WS-DEFAULT-REPORT-DSN PIC X(200) VALUE
+            "/mnt/c/pgmcobol/AoC2025/J1-1/jour1.rpt".
+         01 WS-REPORT-STATUS PIC X(02) VALUE '00'.
+      *    Nom du dataset des identifiants en double : fourni par
+      *    PARM/variable d'environnement JOUR1_EXCEPT_DSN, sinon
+      *    valeur par défaut.
+         01 WS-EXCEPT-DSN PIC X(200) VALUE SPACES.
+         01 WS-DEFAULT-EXCEPT-DSN PIC X(200) VALUE
+            "/mnt/c/pgmcobol/AoC2025/J1-1/doublons.rpt".
+         01 WS-EXCEPT-STATUS PIC X(02) VALUE '00'.
+      *    Nom du dataset des identifiants sans correspondance : fourni
+      *    par PARM/variable d'environnement JOUR1_NONAPP_DSN, sinon
+      *    valeur par défaut.
+         01 WS-NONAPP-DSN PIC X(200) VALUE SPACES.
+         01 WS-DEFAULT-NONAPP-DSN PIC X(200) VALUE
+            "/mnt/c/pgmcobol/AoC2025/J1-1/non_apparies.rpt".
+         01 WS-NONAPP-STATUS PIC X(02) VALUE '00'.
+         01 WS-NB-NON-APPARIES PIC 9(05) VALUE 0.
+         01 WS-NONAPP-VAL PIC 9(05) VALUE 0.
+         01 WS-NB-OCC PIC 9(04) VALUE 0.
+         01 WS-NB-DOUBLONS PIC 9(05) VALUE 0.
+         01 WS-RUN-DATE PIC 9(08) VALUE 0.
+         01 RecordCounter PIC 9(04) VALUE 0.
+         01 WS-MAX-LIGNES PIC 9(04) VALUE 1000.
+         01 WS-SKIP-IDX PIC 9(06) VALUE 0.
          01 Table1.
-           05 Table1-Data OCCURS 1000 TIMES INDEXED BY IDX1 PIC 9(05).  
+           05 Table1-Data OCCURS 1 TO 1000 TIMES
+              DEPENDING ON RecordCounter
+              INDEXED BY IDX1 PIC 9(05).
          01 Table2.
-           05 Table2-Data OCCURS 1000 TIMES INDEXED BY IDX2 PIC 9(05).
-         01 RecordCounter PIC 9(04) VALUE 0.
+           05 Table2-Data OCCURS 1 TO 1000 TIMES
+              DEPENDING ON RecordCounter
+              INDEXED BY IDX2 PIC 9(05).
          01 WS-Data1 PIC X(05).
          01 WS-Data1-num redefines WS-Data1 PIC 9(05).
          01 WS-Data2 PIC X(05).
@@ -30,11 +116,31 @@
          01 WS-NB-SIM PIC 9(5) VALUE 0.
          01 WS-SIM PIC 9(15) VALUE 0.
          01 WS-SIM-TOTAL PIC 9(15) VALUE 0.
+         01 WS-DUP-IDX PIC 9(05) VALUE 0.
+         01 WS-DUP-J PIC 9(05) VALUE 0.
+         01 WS-DUP-TABLE PIC X(06) VALUE SPACES.
+         01 WS-DUP-ID PIC 9(05) VALUE 0.
+
+           COPY CKPTWS.
+           COPY FSTATWS.
+           COPY RDEOFWS.
 
        PROCEDURE DIVISION.
        Main-Logic.
+           PERFORM Resoudre-Input-Dsn
+           PERFORM Resoudre-Report-Dsn
+           PERFORM Resoudre-Checkpoint-Dsn
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
            MOVE 'N' TO WS-EOF
+           MOVE 'JOUR1' TO WS-CKPT-PROGID
+           PERFORM CHARGER-CHECKPOINT
+           PERFORM VERIFIER-REPRISE-SANS-CUMULS
            OPEN INPUT InputFile
+           MOVE WS-INPUT-STATUS TO WS-FSTAT-CODE
+           MOVE WS-INPUT-DSN    TO WS-FSTAT-DSN
+           MOVE "OUVERTURE InputFile"  TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
+           PERFORM REPOSITIONNER-INPUTFILE
            PERFORM UNTIL WS-EOF = 'Y'
                READ InputFile INTO InputRecord
                    AT END
@@ -42,25 +148,115 @@
                    NOT AT END
                        PERFORM Process-Record
            END-PERFORM
+           MOVE RecordCounter TO WS-RDEOF-COUNT
+           MOVE WS-INPUT-DSN  TO WS-RDEOF-DSN
+           PERFORM ANNONCER-LECTURE
            CLOSE InputFile
-       
+      *    Run mené à son terme : rien à reprendre la prochaine fois
+      *    (cf. WS-CKPT-COUNT dans CKPTWS.cpy).
+           MOVE 0 TO WS-CKPT-COUNT
+           PERFORM SAUVEGARDER-CHECKPOINT
+
            PERFORM Sort-Table1
            PERFORM Sort-Table2
-       
+
            DISPLAY "Tri terminé."
 
-           PERFORM distance 
-            
+           PERFORM Resoudre-Except-Dsn
+           PERFORM Verifier-Doublons
+
+           PERFORM Resoudre-Nonapp-Dsn
+
+           PERFORM distance
+
            PERFORM similarite
 
-           STOP RUN.
-       
+           PERFORM Ecrire-Rapport
+
+      *    GOBACK plutôt que STOP RUN : un programme pilote peut
+      *    appeler ce programme en séquence avec d'autres, et un
+      *    STOP RUN mettrait fin à tout le run unit de l'appelant.
+      *    GOBACK termine le programme normalement quand il est
+      *    exécuté seul (programme initial du run unit).
+           GOBACK.
+
+       REPOSITIONNER-INPUTFILE.
+      *    Saute les enregistrements déjà traités lors d'un run
+      *    précédent (WS-CKPT-SKIP positionné par CHARGER-CHECKPOINT),
+      *    au lieu de reprendre la lecture à l'enregistrement 1.
+      *    RecordCounter reste le compteur des lignes lues PAR CE RUN
+      *    (indices de Table1-Data/Table2-Data) ; la position cumulée
+      *    dans le fichier est reconstituée à la sauvegarde du
+      *    checkpoint via WS-CKPT-SKIP + RecordCounter.
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+              UNTIL WS-SKIP-IDX > WS-CKPT-SKIP
+              READ InputFile INTO InputRecord
+                 AT END
+                    MOVE 'Y' TO WS-EOF
+              END-READ
+           END-PERFORM.
+
+       Resoudre-Input-Dsn.
+           ACCEPT WS-INPUT-DSN FROM ENVIRONMENT "JOUR1_INPUT_DSN"
+           IF WS-INPUT-DSN = SPACES
+              ACCEPT WS-INPUT-DSN FROM COMMAND-LINE
+           END-IF
+           IF WS-INPUT-DSN = SPACES
+              MOVE WS-DEFAULT-DSN TO WS-INPUT-DSN
+           END-IF.
+
+       Resoudre-Report-Dsn.
+           ACCEPT WS-REPORT-DSN FROM ENVIRONMENT "JOUR1_REPORT_DSN"
+           IF WS-REPORT-DSN = SPACES
+              MOVE WS-DEFAULT-REPORT-DSN TO WS-REPORT-DSN
+           END-IF.
+
+       Resoudre-Except-Dsn.
+           ACCEPT WS-EXCEPT-DSN FROM ENVIRONMENT "JOUR1_EXCEPT_DSN"
+           IF WS-EXCEPT-DSN = SPACES
+              MOVE WS-DEFAULT-EXCEPT-DSN TO WS-EXCEPT-DSN
+           END-IF.
+
+       Resoudre-Nonapp-Dsn.
+           ACCEPT WS-NONAPP-DSN FROM ENVIRONMENT "JOUR1_NONAPP_DSN"
+           IF WS-NONAPP-DSN = SPACES
+              MOVE WS-DEFAULT-NONAPP-DSN TO WS-NONAPP-DSN
+           END-IF.
+
+       Ecrire-Rapport.
+           OPEN OUTPUT ReportFile
+           MOVE WS-REPORT-STATUS TO WS-FSTAT-CODE
+           MOVE WS-REPORT-DSN    TO WS-FSTAT-DSN
+           MOVE "OUVERTURE ReportFile" TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
+           MOVE SPACES          TO WS-REPORT-RECORD
+           MOVE WS-RUN-DATE     TO WS-REP-DATE
+           MOVE RecordCounter   TO WS-REP-NB-LIGNES
+           MOVE WS-DIS-TOTAL    TO WS-REP-DIS-TOTAL
+           MOVE WS-SIM-TOTAL    TO WS-REP-SIM-TOTAL
+           WRITE WS-REPORT-RECORD
+           CLOSE ReportFile.
+
        Process-Record.
+           IF RecordCounter >= WS-MAX-LIGNES
+              DISPLAY "ABEND JOUR1 : Table1/Table2 pleines ("
+                      WS-MAX-LIGNES " lignes) a l'enregistrement "
+                      RecordCounter
+      *    Le point de reprise est sauvegardé avant l'arrêt : ce sont
+      *    justement les runs interrompus en cours de traitement (et
+      *    non les runs menés à leur terme, cf. WS-CKPT-COUNT dans
+      *    CKPTWS.cpy) que VERIFIER-REPRISE-SANS-CUMULS doit pouvoir
+      *    détecter au prochain lancement.
+              COMPUTE WS-CKPT-COUNT = WS-CKPT-SKIP + RecordCounter
+              PERFORM SAUVEGARDER-CHECKPOINT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
            ADD 1 TO RecordCounter
-      *    Extraire les 5 premiers caractères. 
-           MOVE InputRecord(1:5) TO WS-Data1 
-      *    Extraire les 5 derniers caractères.         
-           MOVE InputRecord(9:5) TO WS-Data2     
+      *    Extraire les 5 premiers caractères.
+           MOVE InputRecord(1:5) TO WS-Data1
+      *    Extraire les 5 derniers caractères.
+           MOVE InputRecord(9:5) TO WS-Data2
            MOVE WS-Data1-num TO Table1-Data(RecordCounter)
            MOVE WS-Data2-num TO Table2-Data(RecordCounter).
        
@@ -72,7 +268,7 @@
        
        distance.
            SET IDX1 IDX2 TO 1
-           PERFORM UNTIL IDX1 > 1000
+           PERFORM UNTIL IDX1 > RecordCounter
                if Table2-Data(IDX2) > Table1-Data(IDX1)
                   then
                     COMPUTE WS-DIS = Table2-Data(IDX2) 
@@ -91,21 +287,112 @@
            DISPLAY "Total : " WS-DIS-TOTAL.
 
        similarite.
+           MOVE 0 TO WS-NB-NON-APPARIES
+           OPEN OUTPUT FICHIER-NON-APPARIES
+           MOVE WS-NONAPP-STATUS TO WS-FSTAT-CODE
+           MOVE WS-NONAPP-DSN    TO WS-FSTAT-DSN
+           MOVE "OUVERTURE FICHIER-NON-APPARIES" TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
+
            SET IDX1  TO 1
-           PERFORM UNTIL IDX1 > 1000
+           PERFORM UNTIL IDX1 > RecordCounter
                SET IDX2 TO 1
                MOVE 0 TO WS-NB-SIM WS-SIM
-               PERFORM UNTIL IDX2 > 1000
+               PERFORM UNTIL IDX2 > RecordCounter
                   if Table1-Data(IDX1) = Table2-Data(IDX2)
                     then
                       ADD 1 TO WS-NB-SIM
                   end-if
                   SET IDX2 UP BY 1
-               END-PERFORM 
+               END-PERFORM
+
+               IF WS-NB-SIM = 0
+                  ADD 1 TO WS-NB-NON-APPARIES
+                  MOVE Table1-Data(IDX1) TO WS-NONAPP-VAL
+                  PERFORM ECRIRE-NON-APPARIE
+               END-IF
 
                COMPUTE WS-SIM = Table1-Data(IDX1) * WS-NB-SIM
                COMPUTE WS-SIM-TOTAL = WS-SIM-TOTAL + WS-SIM
                SET IDX1 UP BY 1
            END-PERFORM
 
-           DISPLAY "similarite : " WS-SIM-TOTAL.
\ No newline at end of file
+           CLOSE FICHIER-NON-APPARIES
+
+           DISPLAY "similarite : " WS-SIM-TOTAL
+           DISPLAY "Identifiants sans correspondance : "
+                   WS-NB-NON-APPARIES.
+
+       ECRIRE-NON-APPARIE.
+           MOVE SPACES        TO WS-NONAPP-RECORD
+           MOVE WS-NONAPP-VAL TO WS-NONAPP-ID
+           WRITE WS-NONAPP-RECORD.
+
+       Verifier-Doublons.
+      *    Table1-Data/Table2-Data sont triées (Sort-Table1/Sort-
+      *    Table2) : les doublons éventuels forment donc des groupes
+      *    d'occurrences consécutives, plutôt qu'une comparaison
+      *    croisée de tous les couples d'indices.
+           MOVE 0 TO WS-NB-DOUBLONS
+           OPEN OUTPUT FICHIER-EXCEPTIONS
+           MOVE WS-EXCEPT-STATUS TO WS-FSTAT-CODE
+           MOVE WS-EXCEPT-DSN    TO WS-FSTAT-DSN
+           MOVE "OUVERTURE FICHIER-EXCEPTIONS" TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
+
+           PERFORM Verifier-Doublons-Table1
+           PERFORM Verifier-Doublons-Table2
+
+           CLOSE FICHIER-EXCEPTIONS
+           DISPLAY "Identifiants en double : " WS-NB-DOUBLONS.
+
+       Verifier-Doublons-Table1.
+           MOVE 1 TO WS-DUP-IDX
+           PERFORM UNTIL WS-DUP-IDX > RecordCounter
+               MOVE 1 TO WS-NB-OCC
+               MOVE WS-DUP-IDX TO WS-DUP-J
+               PERFORM UNTIL WS-DUP-J >= RecordCounter
+                  OR Table1-Data(WS-DUP-J + 1) NOT =
+                     Table1-Data(WS-DUP-IDX)
+                   ADD 1 TO WS-NB-OCC
+                   ADD 1 TO WS-DUP-J
+               END-PERFORM
+               IF WS-NB-OCC > 1
+                  ADD 1 TO WS-NB-DOUBLONS
+                  MOVE "TABLE1" TO WS-DUP-TABLE
+                  MOVE Table1-Data(WS-DUP-IDX) TO WS-DUP-ID
+                  PERFORM Ecrire-Exception
+               END-IF
+               COMPUTE WS-DUP-IDX = WS-DUP-IDX + WS-NB-OCC
+           END-PERFORM.
+
+       Verifier-Doublons-Table2.
+           MOVE 1 TO WS-DUP-IDX
+           PERFORM UNTIL WS-DUP-IDX > RecordCounter
+               MOVE 1 TO WS-NB-OCC
+               MOVE WS-DUP-IDX TO WS-DUP-J
+               PERFORM UNTIL WS-DUP-J >= RecordCounter
+                  OR Table2-Data(WS-DUP-J + 1) NOT =
+                     Table2-Data(WS-DUP-IDX)
+                   ADD 1 TO WS-NB-OCC
+                   ADD 1 TO WS-DUP-J
+               END-PERFORM
+               IF WS-NB-OCC > 1
+                  ADD 1 TO WS-NB-DOUBLONS
+                  MOVE "TABLE2" TO WS-DUP-TABLE
+                  MOVE Table2-Data(WS-DUP-IDX) TO WS-DUP-ID
+                  PERFORM Ecrire-Exception
+               END-IF
+               COMPUTE WS-DUP-IDX = WS-DUP-IDX + WS-NB-OCC
+           END-PERFORM.
+
+       Ecrire-Exception.
+           MOVE SPACES     TO WS-EXCEPT-RECORD
+           MOVE WS-DUP-TABLE TO WS-EXCEPT-TABLE
+           MOVE WS-DUP-ID    TO WS-EXCEPT-ID
+           MOVE WS-NB-OCC    TO WS-EXCEPT-NB-OCC
+           WRITE WS-EXCEPT-RECORD.
+
+           COPY CKPTPR.
+           COPY FSTATPR.
+           COPY RDEOFPR.

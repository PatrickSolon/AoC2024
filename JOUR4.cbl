@@ -4,17 +4,60 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT InputFile ASSIGN TO
-            "/mnt/c/pgmcobol/AoC2024/J4/input.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT InputFile ASSIGN TO DYNAMIC WS-INPUT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-INPUT-STATUS.
+           SELECT FICHIER-HITLIST ASSIGN TO DYNAMIC WS-HITLIST-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HITLIST-STATUS.
+           SELECT FICHIER-SOMMAIRE ASSIGN TO DYNAMIC WS-SOMMAIRE-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SOMMAIRE-STATUS.
+           COPY CKPTSEL.
+
        DATA DIVISION.
           FILE SECTION.
             FD InputFile.
-      *       Chaque ligne fait 140 caractères. 
-              01 InputRecord PIC X(140).  
-       
+      *       Chaque ligne fait 140 caractères.
+              01 InputRecord PIC X(140).
+
+            FD FICHIER-HITLIST.
+      *       Les FILLER de séparation sont positionnés à SPACE par
+      *       ECRIRE-HIT (MOVE SPACES TO WS-HIT-RECORD) : un FD
+      *       n'initialise pas ses champs via VALUE à chaque écriture.
+              01 WS-HIT-RECORD.
+                 05 WS-HIT-MOT        PIC X(20).
+                 05 FILLER            PIC X(01).
+                 05 WS-HIT-LIGNE      PIC 9(03).
+                 05 FILLER            PIC X(01).
+                 05 WS-HIT-COLONNE    PIC 9(03).
+                 05 FILLER            PIC X(01).
+                 05 WS-HIT-DIRECTION  PIC 9(02).
+
+            FD FICHIER-SOMMAIRE.
+      *       Les FILLER de séparation sont positionnés à SPACE par
+      *       ECRIRE-SOMMAIRE (MOVE SPACES TO WS-SOMMAIRE-RECORD) : un
+      *       FD n'initialise pas ses champs via VALUE à chaque
+      *       écriture. Ce résumé du run courant permet à un programme
+      *       pilote de reprendre les totaux sans dépendre du spool
+      *       console.
+              01 WS-SOMMAIRE-RECORD.
+                 05 WS-SOM-DATE       PIC 9(08).
+                 05 FILLER            PIC X(01).
+                 05 WS-SOM-XMAS       PIC 9(06).
+                 05 FILLER            PIC X(01).
+                 05 WS-SOM-CROIX      PIC 9(06).
+
+           COPY CKPTFD.
+
        WORKING-STORAGE SECTION.
+      *    Nom du dataset d'entrée : fourni par PARM/variable
+      *    d'environnement JOUR4_INPUT_DSN, sinon valeur par défaut,
+      *    sur le même principe que JOUR1 (cf. Resoudre-Input-Dsn).
+       01  ws-input-dsn             pic x(200) value spaces.
+       01  ws-default-input-dsn     pic x(200) value
+           "/mnt/c/pgmcobol/AoC2024/J4/input.txt".
+       01  ws-input-status          pic x(02) value '00'.
        01  TABLEAU.
            05  LIGNE OCCURS 140.
                10  COLONNE OCCURS 140.
@@ -25,22 +68,93 @@
        01  j                        pic 9(6) value ZERO.
        01  k                        pic 9(6) value ZERO.
        01  COMPTEUR-OCCURENCES      PIC 9(6) VALUE ZERO.
-       01  ws-txt-chrch             pic x(4) value spaces.
+      *    Mot recherché : fourni par la variable d'environnement
+      *    JOUR4_MOT_RECHERCHE, sinon valeur par défaut XMAS.
+       01  ws-txt-chrch             pic x(20) value spaces.
+       01  ws-default-mot           pic x(20) value "XMAS".
+       01  ws-longueur-mot          pic 9(02) value 0.
        01  ws-pivot                 pic x(1) value space.
 
        01  WS-EOF PIC A(1).
-       
+
+      *    Nom du dataset de liste des occurrences trouvées : fourni
+      *    par la variable d'environnement JOUR4_HITLIST_DSN, sinon
+      *    valeur par défaut.
+       01  WS-HITLIST-DSN           PIC X(200) VALUE SPACES.
+       01  WS-DEFAULT-HITLIST-DSN   PIC X(200) VALUE
+           "/mnt/c/pgmcobol/AoC2024/J4/hitlist.txt".
+       01  WS-HITLIST-STATUS        PIC X(02) VALUE '00'.
+
        01  ws-max-i pic 9(3) value 0.
        01  ws-max-j pic 9(3) value 0.
+       01  ws-max-grille pic 9(3) value 140.
+       01  ws-longueur-ligne pic 9(3) value 0.
 
        01  ws-nb-x pic 9(3) value 0.
 
+      *    Les 8 directions de balayage (horizontale, verticale,
+      *    diagonale) autour du pivot, sous forme de déplacement
+      *    (delta-ligne, delta-colonne) appliqué caractère par
+      *    caractère : ce découplage permet de tester un mot de
+      *    longueur quelconque, et non plus seulement 4 caractères.
+       01  TABLE-DIRECTIONS.
+           05  DIRECTION-ENTRY OCCURS 8 TIMES.
+               10  DIR-DI        PIC S9(1).
+               10  DIR-DJ        PIC S9(1).
+       01  WS-DIR-IDX              PIC 9(02) VALUE 0.
+       01  WS-CI                   PIC S9(4) VALUE 0.
+       01  WS-CJ                   PIC S9(4) VALUE 0.
+       01  WS-CI-FIN                PIC S9(4) VALUE 0.
+       01  WS-CJ-FIN                PIC S9(4) VALUE 0.
+
+       01  WS-MOT-FLAG              PIC 9 VALUE 0.
+           88  MOT-TROUVE               VALUE 1.
+           88  MOT-ABSENT               VALUE 0.
+
+      *    Recherche en croix (X-MAS) : portée de JOUR4-2 pour produire
+      *    un rapport unique couvrant les deux recherches à partir
+      *    d'une seule lecture/construction de la grille.
+       01  ws-txt-croix             pic x(3) value spaces.
+       01  ws-nb-croix              pic 9(3) value 0.
+       01  COMPTEUR-CROIX           PIC 9(6) VALUE ZERO.
+
+       01  WS-diagonale   PIC 9 VALUE 0.
+           88  diag-ok          VALUE 1.
+           88  diag-ko          VALUE 0.
+
+       01  WS-SKIP-IDX              PIC 9(06) VALUE 0.
+
+      *    Nom du dataset du résumé du run courant, repris par le
+      *    programme pilote après son CALL (totaux ci-dessous).
+       01  WS-SOMMAIRE-DSN          PIC X(200) VALUE SPACES.
+       01  WS-DEFAULT-SOMMAIRE-DSN  PIC X(200) VALUE
+           "/mnt/c/pgmcobol/AoC2024/J4/sommaire.rpt".
+       01  WS-SOMMAIRE-STATUS       PIC X(02) VALUE '00'.
+       01  WS-RUN-DATE              PIC 9(08) VALUE 0.
+
+       COPY CKPTWS.
+       COPY FSTATWS.
+       COPY RDEOFWS.
+
        PROCEDURE DIVISION.
        Main-Logic.
 
+           perform resoudre-input-dsn
+           perform resoudre-mot-recherche
+           perform resoudre-hitlist-dsn
+           perform resoudre-sommaire-dsn
+           perform resoudre-checkpoint-dsn
+           perform charger-directions
+           MOVE 'JOUR4' TO WS-CKPT-PROGID
+           PERFORM CHARGER-CHECKPOINT
+           PERFORM VERIFIER-REPRISE-SANS-CUMULS
            perform traitement-fichier
-           
-           move 140 to ws-max-i ws-max-j
+      *    Run mené à son terme : rien à reprendre la prochaine fois
+      *    (cf. WS-CKPT-COUNT dans CKPTWS.cpy).
+           MOVE 0 TO WS-CKPT-COUNT
+           PERFORM SAUVEGARDER-CHECKPOINT
+
+           move RecordCounter to ws-max-i
 
            perform varying i from 1 by 1 until i > ws-max-i
               perform varying j from 1 by 1 until j > ws-max-j
@@ -49,22 +163,96 @@
               display " "
            end-perform
 
-           move 0 to COMPTEUR-OCCURENCES 
+           move 0 to COMPTEUR-OCCURENCES
            move 0 To ws-nb-x
 
-           move 'XMAS' to ws-txt-chrch
+           OPEN OUTPUT FICHIER-HITLIST
+           MOVE WS-HITLIST-STATUS TO WS-FSTAT-CODE
+           MOVE WS-HITLIST-DSN    TO WS-FSTAT-DSN
+           MOVE "OUVERTURE FICHIER-HITLIST" TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
            perform recherche-chaine
+           CLOSE FICHIER-HITLIST
 
-      *     move 'SAMX' to ws-txt-chrch
-      *     perform recherche-chaine
+           move 0 to COMPTEUR-CROIX
+           move 0 to ws-nb-croix
+           perform recherche-croix
+
+           display "=== Rapport consolidé JOUR4 ==="
+           display "nombre d'occurence " FUNCTION TRIM(ws-txt-chrch)
+                 " (linéaire) : " COMPTEUR-OCCURENCES
+           display "nombre d'occurence X-MAS (croix)    : "
+                 COMPTEUR-CROIX
+
+           PERFORM ECRIRE-SOMMAIRE
+
+      *    GOBACK plutôt que STOP RUN : un programme pilote peut
+      *    appeler ce programme en séquence avec d'autres, et un
+      *    STOP RUN mettrait fin à tout le run unit de l'appelant.
+      *    GOBACK termine le programme normalement quand il est
+      *    exécuté seul (programme initial du run unit).
+           GOBACK.
+
+       resoudre-input-dsn.
+           ACCEPT ws-input-dsn FROM ENVIRONMENT "JOUR4_INPUT_DSN"
+           IF ws-input-dsn = SPACES
+              MOVE ws-default-input-dsn TO ws-input-dsn
+           END-IF.
+
+       resoudre-hitlist-dsn.
+           ACCEPT WS-HITLIST-DSN FROM ENVIRONMENT "JOUR4_HITLIST_DSN"
+           IF WS-HITLIST-DSN = SPACES
+              MOVE WS-DEFAULT-HITLIST-DSN TO WS-HITLIST-DSN
+           END-IF.
+
+       resoudre-sommaire-dsn.
+           ACCEPT WS-SOMMAIRE-DSN FROM ENVIRONMENT "JOUR4_SOMMAIRE_DSN"
+           IF WS-SOMMAIRE-DSN = SPACES
+              MOVE WS-DEFAULT-SOMMAIRE-DSN TO WS-SOMMAIRE-DSN
+           END-IF.
+
+       ECRIRE-SOMMAIRE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN OUTPUT FICHIER-SOMMAIRE
+           MOVE WS-SOMMAIRE-STATUS TO WS-FSTAT-CODE
+           MOVE WS-SOMMAIRE-DSN    TO WS-FSTAT-DSN
+           MOVE "OUVERTURE FICHIER-SOMMAIRE" TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
+           MOVE SPACES           TO WS-SOMMAIRE-RECORD
+           MOVE WS-RUN-DATE      TO WS-SOM-DATE
+           MOVE COMPTEUR-OCCURENCES TO WS-SOM-XMAS
+           MOVE COMPTEUR-CROIX   TO WS-SOM-CROIX
+           WRITE WS-SOMMAIRE-RECORD
+           CLOSE FICHIER-SOMMAIRE.
+
+       resoudre-mot-recherche.
+           ACCEPT ws-txt-chrch FROM ENVIRONMENT "JOUR4_MOT_RECHERCHE"
+           IF ws-txt-chrch = SPACES
+              MOVE ws-default-mot TO ws-txt-chrch
+           END-IF
+           COMPUTE ws-longueur-mot =
+              FUNCTION LENGTH(FUNCTION TRIM(ws-txt-chrch))
+           .
+
+       charger-directions.
+           MOVE  0 TO DIR-DI(1)   MOVE  1 TO DIR-DJ(1)
+           MOVE  0 TO DIR-DI(2)   MOVE -1 TO DIR-DJ(2)
+           MOVE -1 TO DIR-DI(3)   MOVE  0 TO DIR-DJ(3)
+           MOVE  1 TO DIR-DI(4)   MOVE  0 TO DIR-DJ(4)
+           MOVE -1 TO DIR-DI(5)   MOVE  1 TO DIR-DJ(5)
+           MOVE  1 TO DIR-DI(6)   MOVE  1 TO DIR-DJ(6)
+           MOVE -1 TO DIR-DI(7)   MOVE -1 TO DIR-DJ(7)
+           MOVE  1 TO DIR-DI(8)   MOVE -1 TO DIR-DJ(8)
+           .
 
-           display "nombre d'occurence : " COMPTEUR-OCCURENCES 
- 
-           STOP RUN.
-       
        traitement-fichier.
            MOVE 'N' TO WS-EOF
            OPEN INPUT InputFile
+           MOVE ws-input-status TO WS-FSTAT-CODE
+           MOVE ws-input-dsn    TO WS-FSTAT-DSN
+           MOVE "OUVERTURE InputFile" TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
+           PERFORM REPOSITIONNER-INPUTFILE
            PERFORM UNTIL WS-EOF = 'Y'
                READ InputFile INTO InputRecord
                    AT END
@@ -73,12 +261,68 @@
                        PERFORM Process-Record
                END-READ
            END-PERFORM
+           MOVE RecordCounter TO WS-RDEOF-COUNT
+           MOVE ws-input-dsn  TO WS-RDEOF-DSN
+           PERFORM ANNONCER-LECTURE
            CLOSE InputFile
            .
 
+       REPOSITIONNER-INPUTFILE.
+      *    Saute les lignes déjà chargées dans TABLEAU lors d'un run
+      *    précédent (WS-CKPT-SKIP positionné par CHARGER-CHECKPOINT).
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+              UNTIL WS-SKIP-IDX > WS-CKPT-SKIP
+              READ InputFile INTO InputRecord
+                 AT END
+                    MOVE 'Y' TO WS-EOF
+              END-READ
+           END-PERFORM.
+
        Process-Record.
+           IF RecordCounter >= ws-max-grille
+              DISPLAY "ABEND JOUR4 : grille pleine ("
+                      ws-max-grille " lignes) a l'enregistrement "
+                      RecordCounter
+      *    Sauvegarde du point de reprise avant l'arrêt : cf. la même
+      *    remarque dans Process-Record de JOUR1.
+              COMPUTE WS-CKPT-COUNT = WS-CKPT-SKIP + RecordCounter
+              PERFORM SAUVEGARDER-CHECKPOINT
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
            ADD 1 TO RecordCounter
-           MOVE InputRecord TO LIGNE(RecordCounter) 
+           MOVE InputRecord TO LIGNE(RecordCounter)
+           COMPUTE ws-longueur-ligne =
+              FUNCTION LENGTH(FUNCTION TRIM(InputRecord))
+      *    La largeur de la grille (ws-max-j) est fixée une fois pour
+      *    toutes sur la première ligne : la recomputer à chaque ligne
+      *    laisserait une dernière ligne plus courte réduire à tort
+      *    la borne utilisée ensuite par tester-direction.
+           IF RecordCounter = 1
+              MOVE ws-longueur-ligne TO ws-max-j
+              IF ws-max-j > ws-max-grille
+                 DISPLAY "ABEND JOUR4 : ligne plus large que "
+                         ws-max-grille " caracteres a"
+                         " l'enregistrement " RecordCounter
+      *          Sauvegarde du point de reprise avant l'arrêt : cf. la
+      *          même remarque dans Process-Record de JOUR1.
+                 COMPUTE WS-CKPT-COUNT = WS-CKPT-SKIP + RecordCounter
+                 PERFORM SAUVEGARDER-CHECKPOINT
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+           ELSE
+              IF ws-longueur-ligne NOT = ws-max-j
+                 DISPLAY "ABEND JOUR4 : largeur de grille incoherente"
+                         " a l'enregistrement " RecordCounter
+      *          Sauvegarde du point de reprise avant l'arrêt : cf. la
+      *          même remarque dans Process-Record de JOUR1.
+                 COMPUTE WS-CKPT-COUNT = WS-CKPT-SKIP + RecordCounter
+                 PERFORM SAUVEGARDER-CHECKPOINT
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+           END-IF
            .
        
        recherche-chaine.
@@ -87,112 +331,103 @@
               perform varying j from 1 by 1 until j > ws-max-j
                  if caract(i,j) = ws-pivot
                     add 1 to ws-nb-x
-                    display "traitement du x N°" ws-nb-x 
-                          " emplacement : " i "," j 
-                    perform recherche-front
-                    perform recherche-back
-                    perform recherche-haut
-                    perform recherche-bas
-                    perform recherche-dfh
-                    perform recherche-dfb
-                    perform recherche-dbh
-                    perform recherche-dbb                    
+                    display "traitement du x N°" ws-nb-x
+                          " emplacement : " i "," j
+                    perform varying WS-DIR-IDX from 1 by 1
+                        until WS-DIR-IDX > 8
+                       perform tester-direction
+                    end-perform
               end-perform
            end-perform
            .
-           
-       recherche-front.
-           if j < 138
-              if caract(i,j) = ws-txt-chrch(1:1)
-                 and caract(i,j + 1 ) = ws-txt-chrch(2:1)
-                 and caract(i,j + 2 ) = ws-txt-chrch(3:1)
-                 and caract(i,j + 3 ) = ws-txt-chrch(4:1)
-                 display "XMAS en position avant : " i "," j 
-                 add 1 to COMPTEUR-OCCURENCES
-              end-if
-           END-IF
-           .
 
-       recherche-back.
-           if j > 3
-              if caract(i,j) = ws-txt-chrch(1:1)
-                 and caract(i,j - 1 ) = ws-txt-chrch(2:1)
-                 and caract(i,j - 2 ) = ws-txt-chrch(3:1)
-                 and caract(i,j - 3 ) = ws-txt-chrch(4:1)
-                 display "XMAS en position arrière : " i "," j 
-                 add 1 to COMPTEUR-OCCURENCES
-              end-if
+       tester-direction.
+      *    Calcule la case d'arrivée du mot dans la direction
+      *    courante ; si elle sort de la grille, la direction ne
+      *    peut pas contenir le mot complet et est ignorée.
+           COMPUTE WS-CI-FIN =
+              I + (ws-longueur-mot - 1) * DIR-DI(WS-DIR-IDX)
+           COMPUTE WS-CJ-FIN =
+              J + (ws-longueur-mot - 1) * DIR-DJ(WS-DIR-IDX)
+           IF WS-CI-FIN >= 1 AND WS-CI-FIN <= ws-max-i
+              AND WS-CJ-FIN >= 1 AND WS-CJ-FIN <= ws-max-j
+              SET MOT-TROUVE TO TRUE
+              PERFORM VARYING k FROM 1 BY 1
+                  UNTIL k > ws-longueur-mot OR MOT-ABSENT
+                 COMPUTE WS-CI = I + (k - 1) * DIR-DI(WS-DIR-IDX)
+                 COMPUTE WS-CJ = J + (k - 1) * DIR-DJ(WS-DIR-IDX)
+                 IF CARACT(WS-CI, WS-CJ) NOT = ws-txt-chrch(k:1)
+                    SET MOT-ABSENT TO TRUE
+                 END-IF
+              END-PERFORM
+              IF MOT-TROUVE
+                 ADD 1 TO COMPTEUR-OCCURENCES
+                 DISPLAY FUNCTION TRIM(ws-txt-chrch)
+                       " trouvé direction " WS-DIR-IDX
+                       " en position : " I "," J
+                 PERFORM ECRIRE-HIT
+              END-IF
            END-IF
            .
 
-       recherche-haut.
-           if i > 3
-              if caract(i,j) = ws-txt-chrch(1:1)
-                 and caract(i - 1,j) = ws-txt-chrch(2:1)
-                 and caract(i - 2,j) = ws-txt-chrch(3:1)
-                 and caract(i - 3,j) = ws-txt-chrch(4:1)
-                 add 1 to COMPTEUR-OCCURENCES
-                 display "XMAS en position haute : " i "," j 
-              end-if
-           END-IF
-           .
+       ECRIRE-HIT.
+           MOVE SPACES           TO WS-HIT-RECORD
+           MOVE ws-txt-chrch     TO WS-HIT-MOT
+           MOVE I                TO WS-HIT-LIGNE
+           MOVE J                TO WS-HIT-COLONNE
+           MOVE WS-DIR-IDX       TO WS-HIT-DIRECTION
+           WRITE WS-HIT-RECORD.
 
-       recherche-bas.
-           if i < 138
-              if caract(i,j) = ws-txt-chrch(1:1)
-                 and caract(i + 1,j) = ws-txt-chrch(2:1)
-                 and caract(i + 2,j) = ws-txt-chrch(3:1)
-                 and caract(i + 3,j) = ws-txt-chrch(4:1)
-                 add 1 to COMPTEUR-OCCURENCES
-                 display "XMAS en position basse : " i "," j 
-              end-if
-           END-IF
-           .
-
-       recherche-dfh.
-           if j < 138 and i > 3
-              if caract(i,j) = ws-txt-chrch(1:1)
-                 and caract(i - 1,j + 1 ) = ws-txt-chrch(2:1)
-                 and caract(i - 2,j + 2 ) = ws-txt-chrch(3:1)
-                 and caract(i - 3,j + 3 ) = ws-txt-chrch(4:1)
-                 add 1 to COMPTEUR-OCCURENCES
-                 display "XMAS en position DFH : " i "," j 
-              end-if
-           END-IF
+       recherche-croix.
+           perform varying i from 1 by 1 until i > ws-max-i
+              perform varying j from 1 by 1 until j > ws-max-j
+                 if caract(i,j) = 'A'
+                    add 1 to ws-nb-croix
+                    move 'MAS' to ws-txt-croix
+                    set diag-ko to true
+                    perform recherche-diag-1
+                    if diag-ko
+                       move 'SAM' to ws-txt-croix
+                       perform recherche-diag-1
+                    end-if
+                    if diag-ok
+                        move 'MAS' to ws-txt-croix
+                        set diag-ko to true
+                        perform recherche-diag-2
+                        if diag-ko
+                            move 'SAM' to ws-txt-croix
+                            perform recherche-diag-2
+                        end-if
+                    end-if
+                    if diag-ok
+                       add 1 to COMPTEUR-CROIX
+                    end-if
+              end-perform
+           end-perform
            .
 
-       recherche-dfb.
-           if j < 138 and i < 138
-              if caract(i,j) = ws-txt-chrch(1:1)
-                 and caract(i + 1,j + 1 ) = ws-txt-chrch(2:1)
-                 and caract(i + 2,j + 2 ) = ws-txt-chrch(3:1)
-                 and caract(i + 3,j + 3 ) = ws-txt-chrch(4:1)
-                 add 1 to COMPTEUR-OCCURENCES
-                 display "XMAS en position dfb : " i "," j 
+       recherche-diag-1.
+           if (j > 1 and j < ws-max-j) and (i > 1 and i < ws-max-i)
+              if caract(i,j) = ws-txt-croix(2:1)
+                 and caract(i - 1,j + 1 ) = ws-txt-croix(1:1)
+                 and caract(i + 1,j - 1 ) = ws-txt-croix(3:1)
+                 display ws-txt-croix " en position DFH : " i "," j
+                 set diag-ok to true
               end-if
-           END-IF
+          END-IF
            .
 
-       recherche-dbh.
-           if j > 3 and i > 3
-              if caract(i,j) = ws-txt-chrch(1:1)
-                 and caract(i - 1,j - 1 ) = ws-txt-chrch(2:1)
-                 and caract(i - 2,j - 2 ) = ws-txt-chrch(3:1)
-                 and caract(i - 3,j - 3 ) = ws-txt-chrch(4:1)
-                 add 1 to COMPTEUR-OCCURENCES
-                 display "XMAS en position dbh : " i "," j 
+       recherche-diag-2.
+           if (j > 1 and j < ws-max-j) and (i > 1 and i < ws-max-i)
+              if caract(i,j) = ws-txt-croix(2:1)
+                 and caract(i - 1,j - 1 ) = ws-txt-croix(1:1)
+                 and caract(i + 1,j + 1 ) = ws-txt-croix(3:1)
+                 display ws-txt-croix " en position dfb : " i "," j
+                 set diag-ok to true
               end-if
            END-IF
            .
 
-       recherche-dbb.
-           if j > 3 and i < 138
-              if caract(i,j) = ws-txt-chrch(1:1)
-                 and caract(i + 1,j - 1 ) = ws-txt-chrch(2:1)
-                 and caract(i + 2,j - 2 ) = ws-txt-chrch(3:1)
-                 and caract(i + 3,j - 3 ) = ws-txt-chrch(4:1)
-                 add 1 to COMPTEUR-OCCURENCES
-                 display "XMAS en position dbb : " i "," j 
-              end-if
-           END-IF
-           .
\ No newline at end of file
+       COPY CKPTPR.
+       COPY FSTATPR.
+       COPY RDEOFPR.
\ No newline at end of file

@@ -0,0 +1,45 @@
+      *> CKPTWS.cpy - Zones de travail de la reprise sur incident
+      *> partagée par les programmes JOUR1 à JOUR5 : un fichier de
+      *> reprise unique conserve, pour chaque PROGRAM-ID, le dernier
+      *> RecordCounter (ou équivalent) traité, afin qu'un rerun après
+      *> abend puisse repositionner sa lecture au lieu de repartir de
+      *> l'enregistrement 1.
+      *> Nom du dataset de reprise : fourni par la variable
+      *> d'environnement AOC_CHECKPOINT_DSN, sinon valeur par défaut.
+       01  WS-CKPT-DSN            PIC X(200) VALUE SPACES.
+       01  WS-DEFAULT-CKPT-DSN    PIC X(200) VALUE
+           "/mnt/c/pgmcobol/AoC2024/checkpoint.dat".
+       01  WS-CKPT-STATUS         PIC X(02) VALUE '00'.
+      *> Identifiant du programme appelant (positionné par le
+      *> programme avant de PERFORM CHARGER-CHECKPOINT).
+       01  WS-CKPT-PROGID         PIC X(08) VALUE SPACES.
+      *> Nombre d'enregistrements déjà traités lors du run précédent
+      *> (0 si première exécution, ou si le run précédent s'est
+      *> terminé normalement - cf. WS-CKPT-COUNT ci-dessous) ; à
+      *> sauter avant de reprendre la lecture. Un WS-CKPT-SKIP non nul
+      *> ne peut donc provenir que d'un run précédent interrompu avant
+      *> SAUVEGARDER-CHECKPOINT, ce que VERIFIER-REPRISE-SANS-CUMULS
+      *> (CKPTPR.cpy) refuse tant que les cumuls du programme ne sont
+      *> pas eux-mêmes portés au fichier de reprise. Positionné par
+      *> CHARGER-CHECKPOINT.
+       01  WS-CKPT-SKIP           PIC 9(06) VALUE ZERO.
+      *> Position à mémoriser pour CE programme, positionnée par le
+      *> programme avant PERFORM SAUVEGARDER-CHECKPOINT. Un run qui va
+      *> jusqu'à son terme normal remet ceci à zéro (rien à reprendre
+      *> la prochaine fois) plutôt que d'y recopier son compteur
+      *> d'enregistrements : tant que la reprise ne peut pas
+      *> reconstituer les cumuls du programme, la seule reprise
+      *> possible est un rerun complet, et un WS-CKPT-COUNT non nul ne
+      *> doit donc apparaître que si le run a été interrompu en cours
+      *> de traitement.
+       01  WS-CKPT-COUNT          PIC 9(06) VALUE ZERO.
+       01  WS-CKPT-MAX-PROGS      PIC 9(02) VALUE 10.
+       01  WS-CKPT-NB-PROGS       PIC 9(02) VALUE ZERO.
+       01  WS-CKPT-IDX            PIC 9(02) VALUE ZERO.
+       01  TABLE-CKPT.
+           05  CKPT-ENTRY OCCURS 10 TIMES.
+               10  CKPT-TBL-PROGID    PIC X(08).
+               10  CKPT-TBL-LAST      PIC 9(06).
+       01  WS-CKPT-TROUVE-FLAG    PIC 9 VALUE 0.
+           88  CKPT-TROUVE            VALUE 1.
+           88  CKPT-ABSENT            VALUE 0.

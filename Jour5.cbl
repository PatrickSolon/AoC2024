@@ -4,26 +4,137 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT InputFile ASSIGN TO
-            "/mnt/c/pgmcobol/AoC2024/J5/input.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT InputFile ASSIGN TO DYNAMIC WS-INPUT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-INPUT-STATUS.
+           SELECT FICHIER-AUDIT ASSIGN TO DYNAMIC WS-AUDIT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT FICHIER-SOMMAIRE ASSIGN TO DYNAMIC WS-SOMMAIRE-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SOMMAIRE-STATUS.
+           SELECT FICHIER-FREQ-PAGES ASSIGN TO DYNAMIC WS-FREQ-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FREQ-STATUS.
+           SELECT FICHIER-USAGE-REGLES ASSIGN TO DYNAMIC WS-USAGE-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-USAGE-STATUS.
+           COPY CKPTSEL.
+
        DATA DIVISION.
           FILE SECTION.
             FD InputFile.
-      *       Chaque ligne fait 80 caractères maximum. 
-              01 InputRecord PIC X(80).  
-       
+      *       Chaque ligne fait 80 caractères maximum.
+              01 InputRecord PIC X(80).
+
+            FD FICHIER-AUDIT.
+      *       Les FILLER de séparation sont positionnés à SPACE par
+      *       ECRIRE-AUDIT-CORRECTION (MOVE SPACES TO le record) :
+      *       un FD n'initialise pas ses champs via VALUE à chaque
+      *       écriture.
+              01 WS-AUDIT-RECORD.
+                 05 WS-AUD-MAJ-NUM     PIC 9(04).
+                 05 FILLER             PIC X(01).
+                 05 WS-AUD-NOEUD       PIC 9(02).
+                 05 FILLER             PIC X(01).
+                 05 WS-AUD-FILS        PIC 9(02).
+                 05 FILLER             PIC X(01).
+                 05 WS-AUD-POS-I       PIC 9(03).
+                 05 FILLER             PIC X(01).
+                 05 WS-AUD-POS-J       PIC 9(03).
+
+            FD FICHIER-SOMMAIRE.
+      *       Les FILLER de séparation sont positionnés à SPACE par
+      *       ECRIRE-SOMMAIRE (MOVE SPACES TO WS-SOMMAIRE-RECORD) : un
+      *       FD n'initialise pas ses champs via VALUE à chaque
+      *       écriture. Ce résumé du run courant permet à un programme
+      *       pilote de reprendre les totaux sans dépendre du spool
+      *       console.
+              01 WS-SOMMAIRE-RECORD.
+                 05 WS-SOM-DATE            PIC 9(08).
+                 05 FILLER                 PIC X(01).
+                 05 WS-SOM-RESULTAT        PIC 9(06).
+                 05 FILLER                 PIC X(01).
+                 05 WS-SOM-RESULTAT-INVAL  PIC 9(06).
+
+            FD FICHIER-FREQ-PAGES.
+      *       Les FILLER de séparation sont positionnés à SPACE par
+      *       ECRIRE-RAPPORT-FREQ-PAGES (MOVE SPACES TO WS-FREQ-RECORD)
+      *       : un FD n'initialise pas ses champs via VALUE à chaque
+      *       écriture. Une ligne par page apparue au moins une fois
+      *       dans un bloc impression, toutes mises à jour confondues.
+              01 WS-FREQ-RECORD.
+                 05 WS-FREQ-PAGE       PIC 9(02).
+                 05 FILLER             PIC X(01).
+                 05 WS-FREQ-NB         PIC 9(09).
+
+            FD FICHIER-USAGE-REGLES.
+      *       Les FILLER de séparation sont positionnés à SPACE par
+      *       ECRIRE-RAPPORT-USAGE-REGLES (MOVE SPACES TO
+      *       WS-USAGE-RECORD) : un FD n'initialise pas ses champs via
+      *       VALUE à chaque écriture. Une ligne par règle (noeud,fils)
+      *       du dernier bloc listing actif, avec son nombre de
+      *       consultations par page-valide.
+              01 WS-USAGE-RECORD.
+                 05 WS-USAGE-NOEUD     PIC 9(02).
+                 05 FILLER             PIC X(01).
+                 05 WS-USAGE-FILS      PIC 9(02).
+                 05 FILLER             PIC X(01).
+                 05 WS-USAGE-NB        PIC 9(05).
+
+           COPY CKPTFD.
+
        WORKING-STORAGE SECTION.
+      *    Nom du dataset d'entrée : fourni par PARM/variable
+      *    d'environnement JOUR5_INPUT_DSN, sinon valeur par défaut,
+      *    sur le même principe que JOUR1 (cf. Resoudre-Input-Dsn).
+           01 WS-INPUT-DSN          pic x(200) value spaces.
+           01 WS-DEFAULT-INPUT-DSN  pic x(200) value
+              "/mnt/c/pgmcobol/AoC2024/J5/input.txt".
+           01 WS-INPUT-STATUS       pic x(02) value '00'.
+      *    Plafonds des tables ci-dessous : le nombre de noeuds, de
+      *    fils par noeud et de pages par mise à jour étaient figés
+      *    à 100, taille qui ne laissait aucune marge au-delà du
+      *    jeu d'essai AoC. Relevés à 999 (la capacité maximale que
+      *    permettent les compteurs nb-noeud/nb-fils/nb-pages en
+      *    PIC 9(3)) et gardés par un ABEND contrôlé en cas de
+      *    dépassement, sur le modèle de Process-Record dans JOUR1.
+           01 WS-MAX-NOEUDS pic 9(3) value 999.
+           01 WS-MAX-FILS   pic 9(3) value 999.
+           01 WS-MAX-PAGES  pic 9(3) value 999.
+           01 WS-CHECK-IDX  pic 9(3) value 0.
+           01 WS-NB-NOEUD-BLOC pic 9(3) value 0.
+
+      *    Nom du dataset du rapport d'audit des corrections : fourni
+      *    par la variable d'environnement JOUR5_AUDIT_DSN, sinon
+      *    valeur par défaut.
+           01 WS-AUDIT-DSN          pic x(200) value spaces.
+           01 WS-DEFAULT-AUDIT-DSN  pic x(200) value
+              "/mnt/c/pgmcobol/AoC2024/J5/audit_correction.txt".
+           01 WS-AUDIT-STATUS       pic x(02) value '00'.
+
            01 Tableau.
              05 nb-noeud       pic 9(3) value ZERO.
-             05 table-noeud OCCURS 100.
-                10 noeuds      pic 9(2) value zero.
-                10 nb-fils     pic 9(2) value ZERO.
-                10 tab-fils    occurs 100 pic 9(2) value zero.
+             05 table-noeud OCCURS 999.
+                10 noeuds       pic 9(2) value zero.
+                10 nb-fils      pic 9(3) value ZERO.
+                10 tab-fils     occurs 999 pic 9(2) value zero.
+      *          Nombre de fois où page-valide a consulté ce fils
+      *          (chaque tab-fils(i,j) précis, pas seulement le
+      *          noeud) : alimente ECRIRE-RAPPORT-USAGE-REGLES.
+                10 tab-fils-usage occurs 999 pic 9(5) value zero.
+
+      *    Fréquence d'apparition de chaque numéro de page à travers
+      *    tab-maj, tous blocs impression confondus (index = page + 1
+      *    puisqu'une page va de 0 à 99 et qu'une table OCCURS est
+      *    indexée à partir de 1) : alimente
+      *    ECRIRE-RAPPORT-FREQ-PAGES.
+           01 TABLE-FREQ-PAGES.
+             05 WS-PAGE-FREQ occurs 100 pic 9(09) value zero.
+           01 WS-FREQ-IDX pic 9(03) value zero.
 
-           01 tab-maj-x pic x(200).
-           01 tab-maj redefines tab-maj-x occurs 100 pic 9(2).
+           01 tab-maj-x pic x(1998).
+           01 tab-maj redefines tab-maj-x occurs 999 pic 9(2).
            01 nb-page-maj pic 9(2) value zero.
            01 RecordCounter PIC 9(04) VALUE 0.
            01  i                        pic 9(6) value ZERO.
@@ -55,13 +166,71 @@
            
            01 WS-Data PIC X(02).
            01 WS-Data-num redefines WS-Data PIC 9(02).
-           
+
+           01 WS-SKIP-IDX PIC 9(06) VALUE 0.
+
+      *    Nom du dataset du résumé du run courant, repris par le
+      *    programme pilote après son CALL (totaux ci-dessous).
+           01 WS-SOMMAIRE-DSN          PIC X(200) VALUE SPACES.
+           01 WS-DEFAULT-SOMMAIRE-DSN  PIC X(200) VALUE
+              "/mnt/c/pgmcobol/AoC2024/J5/sommaire.rpt".
+           01 WS-SOMMAIRE-STATUS       PIC X(02) VALUE '00'.
+           01 WS-RUN-DATE              PIC 9(08) VALUE 0.
+
+      *    Nom du dataset du rapport de fréquence des pages : fourni
+      *    par la variable d'environnement JOUR5_FREQ_DSN, sinon
+      *    valeur par défaut.
+           01 WS-FREQ-DSN              PIC X(200) VALUE SPACES.
+           01 WS-DEFAULT-FREQ-DSN      PIC X(200) VALUE
+              "/mnt/c/pgmcobol/AoC2024/J5/freq_pages.rpt".
+           01 WS-FREQ-STATUS           PIC X(02) VALUE '00'.
+
+      *    Nom du dataset du rapport d'usage des règles : fourni par
+      *    la variable d'environnement JOUR5_USAGE_DSN, sinon valeur
+      *    par défaut.
+           01 WS-USAGE-DSN             PIC X(200) VALUE SPACES.
+           01 WS-DEFAULT-USAGE-DSN     PIC X(200) VALUE
+              "/mnt/c/pgmcobol/AoC2024/J5/usage_regles.rpt".
+           01 WS-USAGE-STATUS          PIC X(02) VALUE '00'.
+
+           COPY CKPTWS.
+           COPY FSTATWS.
+           COPY RDEOFWS.
 
        PROCEDURE DIVISION.
        Main-Logic.
            MOVE 'N' TO WS-EOF
            set listing to true
+           perform resoudre-input-dsn
+           perform resoudre-audit-dsn
+           perform resoudre-sommaire-dsn
+           perform resoudre-freq-dsn
+           perform resoudre-usage-dsn
+           perform resoudre-checkpoint-dsn
+           MOVE 'JOUR5' TO WS-CKPT-PROGID
+           PERFORM CHARGER-CHECKPOINT
+           PERFORM VERIFIER-REPRISE-SANS-CUMULS
+           OPEN OUTPUT FICHIER-AUDIT
+           MOVE WS-AUDIT-STATUS TO WS-FSTAT-CODE
+           MOVE WS-AUDIT-DSN    TO WS-FSTAT-DSN
+           MOVE "OUVERTURE FICHIER-AUDIT" TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
+      *    Ouvert ici (et non dans ECRIRE-RAPPORT-USAGE-REGLES) et
+      *    laissé ouvert jusqu'à la fin du run : reinitialiser-tableau
+      *    y reporte chaque bloc de règles avant de le remettre à
+      *    zéro, afin que le rapport accumule tous les blocs du
+      *    fichier plutôt que de ne refléter que le dernier.
+           OPEN OUTPUT FICHIER-USAGE-REGLES
+           MOVE WS-USAGE-STATUS TO WS-FSTAT-CODE
+           MOVE WS-USAGE-DSN    TO WS-FSTAT-DSN
+           MOVE "OUVERTURE FICHIER-USAGE-REGLES" TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
            OPEN INPUT InputFile
+           MOVE WS-INPUT-STATUS TO WS-FSTAT-CODE
+           MOVE WS-INPUT-DSN    TO WS-FSTAT-DSN
+           MOVE "OUVERTURE InputFile" TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
+           PERFORM REPOSITIONNER-INPUTFILE
            PERFORM UNTIL WS-EOF = 'Y'
                READ InputFile INTO InputRecord
                    AT END
@@ -69,19 +238,130 @@
                    NOT AT END
                        PERFORM Process-Record
            END-PERFORM
+           MOVE RecordCounter TO WS-RDEOF-COUNT
+           MOVE WS-INPUT-DSN  TO WS-RDEOF-DSN
+           PERFORM ANNONCER-LECTURE
            CLOSE InputFile
+           CLOSE FICHIER-AUDIT
+      *    Run mené à son terme : rien à reprendre la prochaine fois
+      *    (cf. WS-CKPT-COUNT dans CKPTWS.cpy).
+           MOVE 0 TO WS-CKPT-COUNT
+           PERFORM SAUVEGARDER-CHECKPOINT
            display 'resultat de la mise à jour : ' resultat
            display 'resultat de la mise à jour invalide : '
                   resultat-invalide
-           STOP RUN.
-       
+           PERFORM ECRIRE-SOMMAIRE
+           PERFORM ECRIRE-RAPPORT-FREQ-PAGES
+           PERFORM ECRIRE-RAPPORT-USAGE-REGLES
+      *    GOBACK plutôt que STOP RUN : un programme pilote peut
+      *    appeler ce programme en séquence avec d'autres, et un
+      *    STOP RUN mettrait fin à tout le run unit de l'appelant.
+      *    GOBACK termine le programme normalement quand il est
+      *    exécuté seul (programme initial du run unit).
+           GOBACK.
+
+       resoudre-sommaire-dsn.
+           ACCEPT WS-SOMMAIRE-DSN FROM ENVIRONMENT "JOUR5_SOMMAIRE_DSN"
+           IF WS-SOMMAIRE-DSN = SPACES
+              MOVE WS-DEFAULT-SOMMAIRE-DSN TO WS-SOMMAIRE-DSN
+           END-IF.
+
+       ECRIRE-SOMMAIRE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN OUTPUT FICHIER-SOMMAIRE
+           MOVE WS-SOMMAIRE-STATUS TO WS-FSTAT-CODE
+           MOVE WS-SOMMAIRE-DSN    TO WS-FSTAT-DSN
+           MOVE "OUVERTURE FICHIER-SOMMAIRE" TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
+           MOVE SPACES            TO WS-SOMMAIRE-RECORD
+           MOVE WS-RUN-DATE       TO WS-SOM-DATE
+           MOVE resultat           TO WS-SOM-RESULTAT
+           MOVE resultat-invalide  TO WS-SOM-RESULTAT-INVAL
+           WRITE WS-SOMMAIRE-RECORD
+           CLOSE FICHIER-SOMMAIRE.
+
+       resoudre-input-dsn.
+           ACCEPT WS-INPUT-DSN FROM ENVIRONMENT "JOUR5_INPUT_DSN"
+           IF WS-INPUT-DSN = SPACES
+              MOVE WS-DEFAULT-INPUT-DSN TO WS-INPUT-DSN
+           END-IF.
+
+       resoudre-audit-dsn.
+           ACCEPT WS-AUDIT-DSN FROM ENVIRONMENT "JOUR5_AUDIT_DSN"
+           IF WS-AUDIT-DSN = SPACES
+              MOVE WS-DEFAULT-AUDIT-DSN TO WS-AUDIT-DSN
+           END-IF.
+
+       resoudre-freq-dsn.
+           ACCEPT WS-FREQ-DSN FROM ENVIRONMENT "JOUR5_FREQ_DSN"
+           IF WS-FREQ-DSN = SPACES
+              MOVE WS-DEFAULT-FREQ-DSN TO WS-FREQ-DSN
+           END-IF.
+
+       resoudre-usage-dsn.
+           ACCEPT WS-USAGE-DSN FROM ENVIRONMENT "JOUR5_USAGE_DSN"
+           IF WS-USAGE-DSN = SPACES
+              MOVE WS-DEFAULT-USAGE-DSN TO WS-USAGE-DSN
+           END-IF.
+
+       ECRIRE-RAPPORT-FREQ-PAGES.
+           OPEN OUTPUT FICHIER-FREQ-PAGES
+           MOVE WS-FREQ-STATUS TO WS-FSTAT-CODE
+           MOVE WS-FREQ-DSN    TO WS-FSTAT-DSN
+           MOVE "OUVERTURE FICHIER-FREQ-PAGES" TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
+           PERFORM VARYING WS-FREQ-IDX FROM 1 BY 1
+              UNTIL WS-FREQ-IDX > 100
+              IF WS-PAGE-FREQ(WS-FREQ-IDX) > 0
+                 MOVE SPACES TO WS-FREQ-RECORD
+                 COMPUTE WS-FREQ-PAGE = WS-FREQ-IDX - 1
+                 MOVE WS-PAGE-FREQ(WS-FREQ-IDX) TO WS-FREQ-NB
+                 WRITE WS-FREQ-RECORD
+              END-IF
+           END-PERFORM
+           CLOSE FICHIER-FREQ-PAGES.
+
+       ECRIRE-USAGE-BLOC.
+      *    Écrit les compteurs d'utilisation du bloc de règles
+      *    actuellement en mémoire (noeuds/tab-fils/tab-fils-usage).
+      *    Appelée par reinitialiser-tableau juste avant qu'un bloc ne
+      *    soit remis à zéro, et une dernière fois en fin de run pour
+      *    le bloc encore actif à l'arrivée en fin de fichier (celui-
+      *    ci n'ayant pas déclenché reinitialiser-tableau faute de
+      *    ligne blanche de fin de bloc).
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > nb-noeud
+              PERFORM VARYING j FROM 1 BY 1 UNTIL j > nb-fils(i)
+                 MOVE SPACES              TO WS-USAGE-RECORD
+                 MOVE noeuds(i)           TO WS-USAGE-NOEUD
+                 MOVE tab-fils(i,j)       TO WS-USAGE-FILS
+                 MOVE tab-fils-usage(i,j) TO WS-USAGE-NB
+                 WRITE WS-USAGE-RECORD
+              END-PERFORM
+           END-PERFORM.
+
+       ECRIRE-RAPPORT-USAGE-REGLES.
+      *    Fin de run : reporte le dernier bloc encore actif, puis
+      *    ferme le fichier ouvert en début de run (cf. Main-Logic).
+           PERFORM ECRIRE-USAGE-BLOC
+           CLOSE FICHIER-USAGE-REGLES.
+
+       REPOSITIONNER-INPUTFILE.
+      *    Saute les enregistrements déjà traités lors d'un run
+      *    précédent (WS-CKPT-SKIP positionné par CHARGER-CHECKPOINT).
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+              UNTIL WS-SKIP-IDX > WS-CKPT-SKIP
+              READ InputFile INTO InputRecord
+                 AT END
+                    MOVE 'Y' TO WS-EOF
+              END-READ
+           END-PERFORM.
+
        Process-Record.
            ADD 1 TO RecordCounter
            display "*" InputRecord "*"
            
            if InputRecord(1:1) is not numeric
-              set impression to true
-              display "nombre de noeud : " nb-noeud 
+              display "nombre de noeud : " nb-noeud
               PERFORM VARYING i FROM 1 BY 1
                UNTIL i > nb-noeud
                  display "noeud : " noeuds(i)
@@ -92,6 +372,16 @@
                  end-perform
                  display " "
               end-perform
+      *       Une ligne blanche délimite une section : bascule
+      *       réversible listing/impression, ce qui permet plusieurs
+      *       paires de blocs successifs dans un même fichier, plutôt
+      *       qu'une seule transition listing -> impression.
+              if listing
+                 set impression to true
+              else
+                 perform reinitialiser-tableau
+                 set listing to true
+              end-if
            else
               if listing
                  perform traitement-listing
@@ -114,28 +404,89 @@
              set pas-trouve to true
              PERFORM  VARYING i FROM 1 BY 1
                 UNTIL i > nb-noeud or trouve
-      D          display "recherche " noeuds(i) " " noeud-en-cours 
+      D          display "recherche " noeuds(i) " " noeud-en-cours
                 if noeuds(i) = noeud-en-cours
+                   move i to WS-CHECK-IDX
+                   perform verifier-debord-fils
                    add 1 to nb-fils(i)
                    move fils-en-cours to tab-fils(i,nb-fils(i))
                    set trouve to true
                 end-if
              END-PERFORM
              if pas-trouve
+                perform verifier-debord-noeuds
                 add 1 to nb-noeud
                 move noeud-en-cours to noeuds(nb-noeud)
+                move nb-noeud to WS-CHECK-IDX
+                perform verifier-debord-fils
                 add 1 to nb-fils(nb-noeud)
-                move fils-en-cours 
+                move fils-en-cours
                      to tab-fils(nb-noeud,nb-fils(nb-noeud))
-             end-if   
+             end-if
            else
+             perform verifier-debord-noeuds
              move noeud-en-cours to noeuds(1)
+             move 1 to WS-CHECK-IDX
+             perform verifier-debord-fils
              add 1 to nb-fils(1)
              add 1 to nb-noeud
              move fils-en-cours to tab-fils(1,nb-fils(1))
            end-if
            .
 
+       reinitialiser-tableau.
+      *    Une nouvelle section de règles (listing) démarre : le bloc
+      *    précédent est d'abord reporté dans FICHIER-USAGE-REGLES
+      *    (PERFORM ECRIRE-USAGE-BLOC), sans quoi ses compteurs
+      *    d'utilisation seraient perdus dès qu'ils sont remis à zéro
+      *    ci-dessous ; la table des noeuds du bloc précédent est
+      *    ensuite remise à zéro, chaque bloc listing/impression du
+      *    fichier définissant son propre jeu de règles. Seule la
+      *    portion réellement peuplée par ce bloc (nb-noeud et, pour
+      *    chaque noeud, son nb-fils) est remise à zéro : parcourir
+      *    tout WS-MAX-NOEUDS/WS-MAX-FILS à chaque bloc serait très
+      *    coûteux dès qu'un fichier enchaîne plusieurs blocs.
+           PERFORM ECRIRE-USAGE-BLOC
+           move nb-noeud to WS-NB-NOEUD-BLOC
+           move zero to nb-noeud
+           perform varying WS-CHECK-IDX from 1 by 1
+              until WS-CHECK-IDX > WS-NB-NOEUD-BLOC
+              perform varying j from 1 by 1
+                 until j > nb-fils(WS-CHECK-IDX)
+                 move zero to tab-fils-usage(WS-CHECK-IDX,j)
+              end-perform
+              move zero to nb-fils(WS-CHECK-IDX)
+           end-perform
+           .
+
+       verifier-debord-noeuds.
+           if nb-noeud >= WS-MAX-NOEUDS
+              display "ABEND JOUR5 : table-noeud pleine ("
+                      WS-MAX-NOEUDS " noeuds) a l'enregistrement "
+                      RecordCounter
+      *       Sauvegarde du point de reprise avant l'arrêt : cf. la
+      *       même remarque dans Process-Record de JOUR1.
+              COMPUTE WS-CKPT-COUNT = WS-CKPT-SKIP + RecordCounter
+              PERFORM SAUVEGARDER-CHECKPOINT
+              move 16 to RETURN-CODE
+              stop run
+           end-if
+           .
+
+       verifier-debord-fils.
+           if nb-fils(WS-CHECK-IDX) >= WS-MAX-FILS
+              display "ABEND JOUR5 : tab-fils plein (" WS-MAX-FILS
+                      " fils) pour le noeud " noeuds(WS-CHECK-IDX)
+                      " a l'enregistrement " RecordCounter
+      *       Sauvegarde du point de reprise avant l'arrêt : cf. la
+      *       même remarque dans Process-Record de JOUR1.
+              COMPUTE WS-CKPT-COUNT = WS-CKPT-SKIP + RecordCounter
+              PERFORM SAUVEGARDER-CHECKPOINT
+              move 16 to RETURN-CODE
+              stop run
+           end-if
+           .
+
        traitement-impression.
            move 0 to nb-pages
            move all '0' to tab-maj-x
@@ -150,8 +501,22 @@
       D              display WS-Data-num
                     add 1 to i
                  end-if
+                 if nb-pages >= WS-MAX-PAGES
+                    display "ABEND JOUR5 : tab-maj plein ("
+                            WS-MAX-PAGES " pages) a l'enregistrement "
+                            RecordCounter
+      *             Sauvegarde du point de reprise avant l'arrêt : cf.
+      *             la même remarque dans Process-Record de JOUR1.
+                    COMPUTE WS-CKPT-COUNT =
+                       WS-CKPT-SKIP + RecordCounter
+                    PERFORM SAUVEGARDER-CHECKPOINT
+                    move 16 to RETURN-CODE
+                    stop run
+                 end-if
                  add 1 to nb-pages
-                 move WS-Data-num to tab-maj(nb-pages) 
+                 move WS-Data-num to tab-maj(nb-pages)
+                 compute WS-FREQ-IDX = WS-Data-num + 1
+                 add 1 to WS-PAGE-FREQ(WS-FREQ-IDX)
               END-IF
            END-PERFORM
            set impression-valide to true
@@ -194,7 +559,8 @@
       D           display "Recherche de :" fils-en-cours
                  PERFORM VARYING l FROM 1 BY 1
                   UNTIL l > nb-fils(k) or trouve
-      D              display " " tab-fils(k,l) 
+      D              display " " tab-fils(k,l)
+                    add 1 to tab-fils-usage(k,l)
                     if tab-fils(k,l) = fils-en-cours
                        set trouve to true
                     end-if
@@ -220,11 +586,25 @@
                   if pas-trouve
       D               display "correction par inversion de "
       D                noeud-en-cours " avec " fils-en-cours
+                     perform ecrire-audit-correction
                      move fils-en-cours to tab-maj(i)
                      move noeud-en-cours to tab-maj(j)
                      compute i = i - 1
                      set impression-invalide to true
                   end-if
-               end-perform    
-           END-PERFORM           
+               end-perform
+           END-PERFORM
            .
+
+       ecrire-audit-correction.
+           MOVE SPACES         TO WS-AUDIT-RECORD
+           MOVE RecordCounter  TO WS-AUD-MAJ-NUM
+           MOVE noeud-en-cours TO WS-AUD-NOEUD
+           MOVE fils-en-cours  TO WS-AUD-FILS
+           MOVE i              TO WS-AUD-POS-I
+           MOVE j              TO WS-AUD-POS-J
+           WRITE WS-AUDIT-RECORD.
+
+       COPY CKPTPR.
+       COPY FSTATPR.
+       COPY RDEOFPR.

@@ -0,0 +1,253 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOURCTL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT J1-REPORT ASSIGN TO DYNAMIC WS-J1-REPORT-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-J1-REPORT-STATUS.
+           SELECT J2-SOMMAIRE ASSIGN TO DYNAMIC WS-J2-SOMMAIRE-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-J2-SOMMAIRE-STATUS.
+           SELECT J3-SOMMAIRE ASSIGN TO DYNAMIC WS-J3-SOMMAIRE-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-J3-SOMMAIRE-STATUS.
+           SELECT J4-SOMMAIRE ASSIGN TO DYNAMIC WS-J4-SOMMAIRE-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-J4-SOMMAIRE-STATUS.
+           SELECT J5-SOMMAIRE ASSIGN TO DYNAMIC WS-J5-SOMMAIRE-DSN
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-J5-SOMMAIRE-STATUS.
+
+       DATA DIVISION.
+          FILE SECTION.
+      *       Chaque FD reprend le format d'enregistrement du fichier
+      *       de résultats écrit par le programme correspondant en fin
+      *       de run (WS-REPORT-RECORD de JOUR1, WS-SOMMAIRE-RECORD de
+      *       JOUR2/JOUR3/JOUR4/JOUR5).
+            FD J1-REPORT.
+              01 WS-J1-RECORD.
+                 05 WS-J1-DATE          PIC 9(08).
+                 05 FILLER              PIC X(01).
+                 05 WS-J1-NB-LIGNES     PIC 9(04).
+                 05 FILLER              PIC X(01).
+                 05 WS-J1-DIS-TOTAL     PIC 9(10).
+                 05 FILLER              PIC X(01).
+                 05 WS-J1-SIM-TOTAL     PIC 9(15).
+
+            FD J2-SOMMAIRE.
+              01 WS-J2-RECORD.
+                 05 WS-J2-DATE          PIC 9(08).
+                 05 FILLER              PIC X(01).
+                 05 WS-J2-NB-RAPPORTS   PIC 9(04).
+                 05 FILLER              PIC X(01).
+                 05 WS-J2-OK            PIC 9(04).
+                 05 FILLER              PIC X(01).
+                 05 WS-J2-OK-DUMP       PIC 9(04).
+
+            FD J3-SOMMAIRE.
+              01 WS-J3-RECORD.
+                 05 WS-J3-DATE          PIC 9(08).
+                 05 FILLER              PIC X(01).
+                 05 WS-J3-TOTAL         PIC 9(10).
+                 05 FILLER              PIC X(01).
+                 05 WS-J3-TOTAL-CORR    PIC 9(10).
+
+            FD J4-SOMMAIRE.
+              01 WS-J4-RECORD.
+                 05 WS-J4-DATE          PIC 9(08).
+                 05 FILLER              PIC X(01).
+                 05 WS-J4-XMAS          PIC 9(06).
+                 05 FILLER              PIC X(01).
+                 05 WS-J4-CROIX         PIC 9(06).
+
+            FD J5-SOMMAIRE.
+              01 WS-J5-RECORD.
+                 05 WS-J5-DATE           PIC 9(08).
+                 05 FILLER               PIC X(01).
+                 05 WS-J5-RESULTAT       PIC 9(06).
+                 05 FILLER               PIC X(01).
+                 05 WS-J5-RESULTAT-INVAL PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+      *    Chaque dataset de résultats est résolu par la même variable
+      *    d'environnement que le programme qui l'écrit, avec le même
+      *    défaut, pour que JOURCTL relise exactement ce que ce
+      *    programme vient de produire.
+         01 WS-J1-REPORT-DSN   PIC X(200) VALUE SPACES.
+         01 WS-DEFAULT-J1-REPORT-DSN PIC X(200) VALUE
+            "/mnt/c/pgmcobol/AoC2025/J1-1/jour1.rpt".
+         01 WS-J1-REPORT-STATUS PIC X(02) VALUE '00'.
+         01 WS-J2-SOMMAIRE-DSN PIC X(200) VALUE SPACES.
+         01 WS-DEFAULT-J2-SOMMAIRE-DSN PIC X(200) VALUE
+            "/mnt/c/pgmcobol/AoC2024/J2/sommaire.rpt".
+         01 WS-J2-SOMMAIRE-STATUS PIC X(02) VALUE '00'.
+         01 WS-J3-SOMMAIRE-DSN PIC X(200) VALUE SPACES.
+         01 WS-DEFAULT-J3-SOMMAIRE-DSN PIC X(200) VALUE
+            "/mnt/c/pgmcobol/AoC2024/J3/sommaire.rpt".
+         01 WS-J3-SOMMAIRE-STATUS PIC X(02) VALUE '00'.
+         01 WS-J4-SOMMAIRE-DSN PIC X(200) VALUE SPACES.
+         01 WS-DEFAULT-J4-SOMMAIRE-DSN PIC X(200) VALUE
+            "/mnt/c/pgmcobol/AoC2024/J4/sommaire.rpt".
+         01 WS-J4-SOMMAIRE-STATUS PIC X(02) VALUE '00'.
+         01 WS-J5-SOMMAIRE-DSN PIC X(200) VALUE SPACES.
+         01 WS-DEFAULT-J5-SOMMAIRE-DSN PIC X(200) VALUE
+            "/mnt/c/pgmcobol/AoC2024/J5/sommaire.rpt".
+         01 WS-J5-SOMMAIRE-STATUS PIC X(02) VALUE '00'.
+
+         01 WS-RUN-DATE PIC 9(08) VALUE 0.
+
+         COPY FSTATWS.
+
+       PROCEDURE DIVISION.
+       Main-Logic.
+           DISPLAY "=== JOURCTL : lancement du batch JOUR1-JOUR5 ==="
+
+           PERFORM RESOUDRE-DATASETS-RESULTATS
+
+           DISPLAY "-> JOUR1"
+           CALL "JOUR1"
+           DISPLAY "-> JOUR2"
+           CALL "LIRE-FICHIER-TABLEAU"
+           DISPLAY "-> JOUR3"
+           CALL "JOUR3"
+           DISPLAY "-> JOUR4"
+           CALL "JOUR4"
+           DISPLAY "-> JOUR5"
+           CALL "JOUR5"
+
+           PERFORM LIRE-RESULTATS
+           PERFORM ECRIRE-RAPPORT-CONSOLIDE
+
+           STOP RUN.
+
+       RESOUDRE-DATASETS-RESULTATS.
+           ACCEPT WS-J1-REPORT-DSN FROM ENVIRONMENT "JOUR1_REPORT_DSN"
+           IF WS-J1-REPORT-DSN = SPACES
+              MOVE WS-DEFAULT-J1-REPORT-DSN TO WS-J1-REPORT-DSN
+           END-IF
+
+           ACCEPT WS-J2-SOMMAIRE-DSN
+              FROM ENVIRONMENT "JOUR2_SOMMAIRE_DSN"
+           IF WS-J2-SOMMAIRE-DSN = SPACES
+              MOVE WS-DEFAULT-J2-SOMMAIRE-DSN TO WS-J2-SOMMAIRE-DSN
+           END-IF
+
+           ACCEPT WS-J3-SOMMAIRE-DSN
+              FROM ENVIRONMENT "JOUR3_SOMMAIRE_DSN"
+           IF WS-J3-SOMMAIRE-DSN = SPACES
+              MOVE WS-DEFAULT-J3-SOMMAIRE-DSN TO WS-J3-SOMMAIRE-DSN
+           END-IF
+
+           ACCEPT WS-J4-SOMMAIRE-DSN
+              FROM ENVIRONMENT "JOUR4_SOMMAIRE_DSN"
+           IF WS-J4-SOMMAIRE-DSN = SPACES
+              MOVE WS-DEFAULT-J4-SOMMAIRE-DSN TO WS-J4-SOMMAIRE-DSN
+           END-IF
+
+           ACCEPT WS-J5-SOMMAIRE-DSN
+              FROM ENVIRONMENT "JOUR5_SOMMAIRE_DSN"
+           IF WS-J5-SOMMAIRE-DSN = SPACES
+              MOVE WS-DEFAULT-J5-SOMMAIRE-DSN TO WS-J5-SOMMAIRE-DSN
+           END-IF.
+
+       LIRE-RESULTATS.
+           OPEN INPUT J1-REPORT
+           MOVE WS-J1-REPORT-STATUS TO WS-FSTAT-CODE
+           MOVE WS-J1-REPORT-DSN    TO WS-FSTAT-DSN
+           MOVE "OUVERTURE J1-REPORT" TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
+           READ J1-REPORT INTO WS-J1-RECORD
+              AT END
+                 DISPLAY "ABEND - LECTURE J1-REPORT : fin de "
+                         "fichier inattendue sur le dataset "
+                         WS-J1-REPORT-DSN
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+           END-READ
+           CLOSE J1-REPORT
+
+           OPEN INPUT J2-SOMMAIRE
+           MOVE WS-J2-SOMMAIRE-STATUS TO WS-FSTAT-CODE
+           MOVE WS-J2-SOMMAIRE-DSN    TO WS-FSTAT-DSN
+           MOVE "OUVERTURE J2-SOMMAIRE" TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
+           READ J2-SOMMAIRE INTO WS-J2-RECORD
+              AT END
+                 DISPLAY "ABEND - LECTURE J2-SOMMAIRE : fin de "
+                         "fichier inattendue sur le dataset "
+                         WS-J2-SOMMAIRE-DSN
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+           END-READ
+           CLOSE J2-SOMMAIRE
+
+           OPEN INPUT J3-SOMMAIRE
+           MOVE WS-J3-SOMMAIRE-STATUS TO WS-FSTAT-CODE
+           MOVE WS-J3-SOMMAIRE-DSN    TO WS-FSTAT-DSN
+           MOVE "OUVERTURE J3-SOMMAIRE" TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
+           READ J3-SOMMAIRE INTO WS-J3-RECORD
+              AT END
+                 DISPLAY "ABEND - LECTURE J3-SOMMAIRE : fin de "
+                         "fichier inattendue sur le dataset "
+                         WS-J3-SOMMAIRE-DSN
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+           END-READ
+           CLOSE J3-SOMMAIRE
+
+           OPEN INPUT J4-SOMMAIRE
+           MOVE WS-J4-SOMMAIRE-STATUS TO WS-FSTAT-CODE
+           MOVE WS-J4-SOMMAIRE-DSN    TO WS-FSTAT-DSN
+           MOVE "OUVERTURE J4-SOMMAIRE" TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
+           READ J4-SOMMAIRE INTO WS-J4-RECORD
+              AT END
+                 DISPLAY "ABEND - LECTURE J4-SOMMAIRE : fin de "
+                         "fichier inattendue sur le dataset "
+                         WS-J4-SOMMAIRE-DSN
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+           END-READ
+           CLOSE J4-SOMMAIRE
+
+           OPEN INPUT J5-SOMMAIRE
+           MOVE WS-J5-SOMMAIRE-STATUS TO WS-FSTAT-CODE
+           MOVE WS-J5-SOMMAIRE-DSN    TO WS-FSTAT-DSN
+           MOVE "OUVERTURE J5-SOMMAIRE" TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
+           READ J5-SOMMAIRE INTO WS-J5-RECORD
+              AT END
+                 DISPLAY "ABEND - LECTURE J5-SOMMAIRE : fin de "
+                         "fichier inattendue sur le dataset "
+                         WS-J5-SOMMAIRE-DSN
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+           END-READ
+           CLOSE J5-SOMMAIRE.
+
+       ECRIRE-RAPPORT-CONSOLIDE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           DISPLAY "=== Rapport consolidé du " WS-RUN-DATE " ==="
+           DISPLAY "JOUR1 - distance totale        : "
+                   WS-J1-DIS-TOTAL
+           DISPLAY "JOUR1 - similarité totale       : "
+                   WS-J1-SIM-TOTAL
+           DISPLAY "JOUR2 - rapports valides        : " WS-J2-OK
+           DISPLAY "JOUR2 - valides avec Dumper     : "
+                   WS-J2-OK-DUMP
+           DISPLAY "JOUR3 - total                   : " WS-J3-TOTAL
+           DISPLAY "JOUR3 - total corrigé           : "
+                   WS-J3-TOTAL-CORR
+           DISPLAY "JOUR4 - occurences mot recherché: " WS-J4-XMAS
+           DISPLAY "JOUR4 - occurences croix X-MAS  : "
+                   WS-J4-CROIX
+           DISPLAY "JOUR5 - résultat mise à jour    : "
+                   WS-J5-RESULTAT
+           DISPLAY "JOUR5 - résultat invalide       : "
+                   WS-J5-RESULTAT-INVAL
+           DISPLAY "=== Fin du batch JOUR1-JOUR5 ===".
+
+       COPY FSTATPR.

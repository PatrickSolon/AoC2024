@@ -0,0 +1,5 @@
+      *> RDEOFPR.cpy - Paragraphe partagé de compte-rendu de lecture,
+      *> appelé juste avant la fermeture du fichier d'entrée.
+       ANNONCER-LECTURE.
+           DISPLAY WS-RDEOF-COUNT " enregistrement(s) lu(s) depuis "
+                   WS-RDEOF-DSN.

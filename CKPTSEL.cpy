@@ -0,0 +1,5 @@
+      *> CKPTSEL.cpy - Entrée FILE-CONTROL du fichier de reprise partagé
+      *> par les programmes JOUR1 à JOUR5 (cf. CKPTWS.cpy/CKPTPR.cpy).
+           SELECT FICHIER-CHECKPOINT ASSIGN TO DYNAMIC WS-CKPT-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.

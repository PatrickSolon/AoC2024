@@ -0,0 +1,81 @@
+      *> CKPTPR.cpy - Paragraphes de reprise sur incident partagés.
+      *> Le programme appelant doit avoir positionné WS-CKPT-PROGID
+      *> avant CHARGER-CHECKPOINT, et WS-CKPT-COUNT avant
+      *> SAUVEGARDER-CHECKPOINT.
+       RESOUDRE-CHECKPOINT-DSN.
+           ACCEPT WS-CKPT-DSN FROM ENVIRONMENT "AOC_CHECKPOINT_DSN"
+           IF WS-CKPT-DSN = SPACES
+              MOVE WS-DEFAULT-CKPT-DSN TO WS-CKPT-DSN
+           END-IF.
+
+       CHARGER-CHECKPOINT.
+      *> Relit tous les points de reprise connus (un par programme) et
+      *> positionne WS-CKPT-SKIP au dernier enregistrement traité par
+      *> CE programme lors d'un run précédent (0 si aucun trouvé).
+           MOVE 0 TO WS-CKPT-NB-PROGS
+           MOVE 0 TO WS-CKPT-SKIP
+           OPEN INPUT FICHIER-CHECKPOINT
+           IF WS-CKPT-STATUS = '00'
+              PERFORM UNTIL WS-CKPT-STATUS NOT = '00'
+                 READ FICHIER-CHECKPOINT INTO WS-CKPT-RECORD
+                 IF WS-CKPT-STATUS = '00'
+                    AND WS-CKPT-NB-PROGS < WS-CKPT-MAX-PROGS
+                    ADD 1 TO WS-CKPT-NB-PROGS
+                    MOVE WS-CKPT-REC-PROGID
+                       TO CKPT-TBL-PROGID(WS-CKPT-NB-PROGS)
+                    MOVE WS-CKPT-REC-LAST
+                       TO CKPT-TBL-LAST(WS-CKPT-NB-PROGS)
+                    IF WS-CKPT-REC-PROGID = WS-CKPT-PROGID
+                       MOVE WS-CKPT-REC-LAST TO WS-CKPT-SKIP
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE FICHIER-CHECKPOINT
+           END-IF.
+
+       VERIFIER-REPRISE-SANS-CUMULS.
+      *> Le fichier de reprise (CKPTFD.cpy) ne mémorise que la
+      *> position de lecture (WS-CKPT-REC-LAST), pas les cumuls du
+      *> programme (totaux, tables, compteurs) : repositionner la
+      *> lecture après WS-CKPT-SKIP enregistrements ne suffit donc pas
+      *> à reconstituer un résultat correct, seulement à repartir de
+      *> zéro sur le reste du fichier. Tant que ces cumuls ne sont pas
+      *> eux-mêmes portés au fichier de reprise, une relance
+      *> (WS-CKPT-SKIP > 0) est donc refusée plutôt que de produire
+      *> silencieusement des totaux partiels.
+           IF WS-CKPT-SKIP > 0
+              DISPLAY "ABEND - reprise refusée pour " WS-CKPT-PROGID
+                      " : le fichier de reprise ne conserve pas les "
+                      "cumuls du programme (" WS-CKPT-SKIP
+                      " enregistrement(s) déjà traités) ; relancer "
+                      "le run complet depuis le début"
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       SAUVEGARDER-CHECKPOINT.
+      *> Réécrit le fichier de reprise avec la position courante de CE
+      *> programme (WS-CKPT-COUNT), en conservant les entrées des
+      *> autres programmes lues par CHARGER-CHECKPOINT.
+           SET CKPT-ABSENT TO TRUE
+           PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+              UNTIL WS-CKPT-IDX > WS-CKPT-NB-PROGS OR CKPT-TROUVE
+              IF CKPT-TBL-PROGID(WS-CKPT-IDX) = WS-CKPT-PROGID
+                 MOVE WS-CKPT-COUNT TO CKPT-TBL-LAST(WS-CKPT-IDX)
+                 SET CKPT-TROUVE TO TRUE
+              END-IF
+           END-PERFORM
+           IF CKPT-ABSENT AND WS-CKPT-NB-PROGS < WS-CKPT-MAX-PROGS
+              ADD 1 TO WS-CKPT-NB-PROGS
+              MOVE WS-CKPT-PROGID TO CKPT-TBL-PROGID(WS-CKPT-NB-PROGS)
+              MOVE WS-CKPT-COUNT  TO CKPT-TBL-LAST(WS-CKPT-NB-PROGS)
+           END-IF
+           OPEN OUTPUT FICHIER-CHECKPOINT
+           PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+              UNTIL WS-CKPT-IDX > WS-CKPT-NB-PROGS
+              MOVE SPACES TO WS-CKPT-RECORD
+              MOVE CKPT-TBL-PROGID(WS-CKPT-IDX) TO WS-CKPT-REC-PROGID
+              MOVE CKPT-TBL-LAST(WS-CKPT-IDX)   TO WS-CKPT-REC-LAST
+              WRITE WS-CKPT-RECORD
+           END-PERFORM
+           CLOSE FICHIER-CHECKPOINT.

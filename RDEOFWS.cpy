@@ -0,0 +1,12 @@
+      *> RDEOFWS.cpy - Champs partagés pour le compte-rendu standard
+      *> de lecture d'un fichier séquentiel du batch. Chaque programme
+      *> garde son propre mécanisme de fin-de-fichier (WS-EOF,
+      *> FIN-FICHIER, ...) et son propre compteur de lignes lues ;
+      *> avant de fermer le fichier d'entrée, il renseigne
+      *> WS-RDEOF-COUNT (le compteur déjà tenu à jour par le
+      *> programme) et WS-RDEOF-DSN (le nom du dataset, tel que
+      *> résolu par le programme), puis PERFORM ANNONCER-LECTURE
+      *> (cf. RDEOFPR.cpy) pour produire une ligne de compte-rendu au
+      *> format identique dans tout le batch.
+       01  WS-RDEOF-COUNT        PIC 9(07).
+       01  WS-RDEOF-DSN          PIC X(200).

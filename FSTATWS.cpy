@@ -0,0 +1,10 @@
+      *> FSTATWS.cpy - Champs partagés pour le contrôle des codes
+      *> retour (FILE STATUS) sur les OPEN de fichiers du batch.
+      *> Le programme appelant renseigne WS-FSTAT-CODE (le champ
+      *> FILE STATUS du SELECT concerné), WS-FSTAT-DSN (le nom du
+      *> dataset, tel que résolu par le programme) et WS-FSTAT-OPER
+      *> (un libellé de l'opération en cours), puis PERFORM
+      *> VERIFIER-STATUT-FICHIER (cf. FSTATPR.cpy).
+       01  WS-FSTAT-CODE        PIC X(02).
+       01  WS-FSTAT-DSN         PIC X(200).
+       01  WS-FSTAT-OPER        PIC X(30).

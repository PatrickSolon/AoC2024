@@ -4,31 +4,166 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT FICHIER-ENTREE ASSIGN
-            TO "/mnt/c/pgmcobol/AoC2024/J3/input.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FICHIER-ENTREE ASSIGN TO DYNAMIC WS-INPUT-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+           SELECT FICHIER-OPCODES ASSIGN TO DYNAMIC WS-OPCODES-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPCODES-STATUS.
+           SELECT FICHIER-RAPPORT-INSTR ASSIGN
+               TO DYNAMIC WS-RAPPORT-INSTR-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RAPPORT-INSTR-STATUS.
+           SELECT FICHIER-SOMMAIRE ASSIGN TO DYNAMIC WS-SOMMAIRE-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SOMMAIRE-STATUS.
+           SELECT FICHIER-AUDIT-DO ASSIGN TO DYNAMIC WS-AUDIT-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT FICHIER-LEDGER ASSIGN TO DYNAMIC WS-LEDGER-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-STATUS.
+           COPY CKPTSEL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  FICHIER-ENTREE.
        01  LIGNE-FICHIER.
-           05  LIGNE-TEXTE    PIC X(20000).  
+           05  LIGNE-TEXTE    PIC X(20000).
+
+       FD  FICHIER-OPCODES.
+       01  WS-OPCODE-RECORD   PIC X(30).
+
+       FD  FICHIER-RAPPORT-INSTR.
+      *> Le FILLER de séparation est positionné à SPACE par
+      *> ECRIRE-RAPPORT-INSTRUCTIONS (MOVE SPACES TO le record) : un FD
+      *> n'initialise pas ses champs via VALUE à chaque écriture.
+       01  WS-RAPPORT-INSTR-RECORD.
+           05  WS-RI-NOM         PIC X(10).
+           05  FILLER            PIC X(01).
+           05  WS-RI-COMPTEUR    PIC ZZZZZ9.
+
+       FD  FICHIER-SOMMAIRE.
+      *> Les FILLER de séparation sont positionnés à SPACE par
+      *> ECRIRE-SOMMAIRE (MOVE SPACES TO WS-SOMMAIRE-RECORD) : un FD
+      *> n'initialise pas ses champs via VALUE à chaque écriture. Ce
+      *> résumé du run courant permet à un programme pilote de reprendre
+      *> les totaux sans dépendre du spool console.
+       01  WS-SOMMAIRE-RECORD.
+           05  WS-SOM-DATE         PIC 9(08).
+           05  FILLER              PIC X(01).
+           05  WS-SOM-TOTAL        PIC 9(10).
+           05  FILLER              PIC X(01).
+           05  WS-SOM-TOTAL-CORR   PIC 9(10).
+
+       FD  FICHIER-AUDIT-DO.
+      *> Les FILLER de séparation sont positionnés à SPACE par
+      *> ECRIRE-AUDIT-DO/ECRIRE-AUDIT-MUL (MOVE SPACES TO
+      *> WS-AUDIT-DO-RECORD) : un FD n'initialise pas ses champs via
+      *> VALUE à chaque écriture. Une ligne par bascule do()/don't()
+      *> ou par mul(...) valide rencontré, dans l'ordre où l'un ou
+      *> l'autre survient (cf. TRAITER-OPCODE) ; WS-AUD-POSITION
+      *> repère l'évènement dans le tampon recollé (LIGNE-TEXTE), le
+      *> fichier source étant lui-même recollé en un seul tampon
+      *> avant analyse (cf. LECTURE-ET-TRAITEMENT).
+      *> WS-AUD-OP1/WS-AUD-OP2 et WS-AUD-ETAT-DO ne sont renseignés
+      *> que pour les lignes MUL (opérandes et do()/don't() en
+      *> vigueur à ce moment), pour retrouver un total contesté
+      *> jusqu'à sa source.
+       01  WS-AUDIT-DO-RECORD.
+           05  WS-AUD-SEQ          PIC 9(05).
+           05  FILLER              PIC X(01).
+           05  WS-AUD-POSITION     PIC 9(06).
+           05  FILLER              PIC X(01).
+           05  WS-AUD-ACTION       PIC X(03).
+           05  FILLER              PIC X(01).
+           05  WS-AUD-OP1          PIC ZZZZZZZ9.
+           05  FILLER              PIC X(01).
+           05  WS-AUD-OP2          PIC ZZZZZZZ9.
+           05  FILLER              PIC X(01).
+           05  WS-AUD-ETAT-DO      PIC X(03).
+
+       FD  FICHIER-LEDGER.
+      *> Les FILLER de séparation sont positionnés à SPACE par
+      *> ECRIRE-LEDGER (MOVE SPACES TO WS-LEDGER-RECORD) : un FD
+      *> n'initialise pas ses champs via VALUE à chaque écriture.
+      *> Contrairement à FICHIER-SOMMAIRE (écrasé à chaque run), ce
+      *> fichier est ouvert en écriture EXTEND : une ligne s'y ajoute à
+      *> chaque run, formant un grand livre des totaux d'un jour sur
+      *> l'autre (même principe que FICHIER-TENDANCE de JOUR2 ; le
+      *> détail des colonnes diffère puisque JOUR3 reporte des totaux
+      *> et non un compte OK/KO).
+       01  WS-LEDGER-RECORD.
+           05  WS-LEDG-PROGID      PIC X(08).
+           05  FILLER              PIC X(01).
+           05  WS-LEDG-DATE        PIC 9(08).
+           05  FILLER              PIC X(01).
+           05  WS-LEDG-TOTAL       PIC 9(10).
+           05  FILLER              PIC X(01).
+           05  WS-LEDG-TOTAL-CORR  PIC 9(10).
+
+       COPY CKPTFD.
 
        WORKING-STORAGE SECTION.
+      *> Nom du dataset d'entrée : fourni par PARM/variable
+      *> d'environnement JOUR3_INPUT_DSN, sinon valeur par défaut, sur
+      *> le même principe que JOUR1 (cf. Resoudre-Input-Dsn).
+       01  WS-INPUT-DSN             PIC X(200) VALUE SPACES.
+       01  WS-DEFAULT-INPUT-DSN     PIC X(200) VALUE
+           "/mnt/c/pgmcobol/AoC2024/J3/input.txt".
+       01  WS-INPUT-STATUS          PIC X(02) VALUE '00'.
        01  i                        pic 9(6) value ZERO.
        01  j                        pic 9(6) value ZERO.
        01  k                        pic 9(6) value ZERO.
        01  COMPTEUR-OCCURENCES      PIC 9(6) VALUE ZERO.
        01  WS-POSITION              PIC 9(6) VALUE ZERO.
        01  LONGUEUR-CARACTERE       PIC 9(6) VALUE ZERO.
-       01  CHAINE-RECHERCHE         PIC X(3) VALUE "mul".
+      *> Tampon d'accumulation utilisé pour recoller les lignes quand
+      *> une instruction est coupée par une fin d'enregistrement du
+      *> fichier source (cf. VERIFIER-COUPURE-OPCODE).
+       01  WS-BUFFER-ACCUMULE       PIC X(20000) VALUE SPACES.
+       01  WS-BUFFER-LEN            PIC 9(5) VALUE ZERO.
+       01  WS-LIGNE-LEN             PIC 9(5) VALUE ZERO.
+      *> Nom du dataset du jeu d'instructions reconnues (mnémoniques et
+      *> forme des arguments) ; permet d'ajouter des opcodes sans
+      *> recompiler. A défaut de fichier, mul/do()/don't() par défaut.
+       01  WS-OPCODES-DSN           PIC X(200) VALUE SPACES.
+       01  WS-DEFAULT-OPCODES-DSN   PIC X(200) VALUE
+           "/mnt/c/pgmcobol/AoC2024/J3/opcodes.par".
+       01  WS-OPCODES-STATUS        PIC X(02) VALUE '00'.
+       01  WS-OPCODE-IDX            PIC 9(02) VALUE 0.
+       01  WS-NB-OPCODES            PIC 9(02) VALUE 0.
+       01  TABLE-OPCODES.
+           05  OPCODE-ENTRY OCCURS 1 TO 20 TIMES
+               DEPENDING ON WS-NB-OPCODES.
+               10  OPCODE-NOM        PIC X(10).
+               10  OPCODE-LONGUEUR   PIC 9(02).
+               10  OPCODE-NB-ARGS    PIC 9(01).
+               10  OPCODE-ACTION     PIC X(01).
+                   88  ACTION-MUL        VALUE 'M'.
+                   88  ACTION-DO-ON      VALUE 'A'.
+                   88  ACTION-DO-OFF     VALUE 'I'.
+               10  OPCODE-COMPTEUR   PIC 9(06) VALUE ZERO.
+      *> Nom du dataset du rapport de répartition par instruction
+      *> (nombre d'occurences de chaque opcode reconnu dans le
+      *> fichier). Le fichier source étant recollé en un seul tampon
+      *> avant analyse, la répartition est fournie par type
+      *> d'instruction plutôt que par ligne.
+       01  WS-RAPPORT-INSTR-DSN     PIC X(200) VALUE SPACES.
+       01  WS-DEFAULT-RAPPORT-INSTR-DSN PIC X(200) VALUE
+           "/mnt/c/pgmcobol/AoC2024/J3/rapport_instructions.txt".
+       01  WS-RAPPORT-INSTR-STATUS  PIC X(02) VALUE '00'.
        01  ws-first-num             PIC 9(8) value ZERO.
        01  ws-secnd-num             PIC 9(8) value ZERO.
        01  WS-TOTAL                 PIC 9(10) value ZERO.
        01  WS-TOTAL-CORR            PIC 9(10) value ZERO.
        01  ws-num-x                 PIC x(1).
        01  ws-num redefines ws-num-x PIC 9(1).
-       
+      *> Longueur maximale d'un opérande, bornée par la taille de
+      *> ws-first-num/ws-secnd-num (ne se limite plus à 3 chiffres).
+       01  WS-MAX-OPERANDE          PIC 9(2) VALUE 8.
+       01  WS-DELIM-CHERCHE         PIC X(1).
+
        01  WS-MUL   PIC 9 VALUE 0.
            88  MUL-VALIDE       VALUE 1.
            88  MUL-INVALIDE     VALUE 0.
@@ -38,139 +173,452 @@
        01  WS-FICHIER   PIC 9 VALUE 0.
            88  FIN-FICHIER       VALUE 1.
            88  NOT-FIN-FICHIER   VALUE 0.
+       01  WS-OPCODE-TROUVE-FLAG PIC 9 VALUE 0.
+           88  OPCODE-TROUVE     VALUE 1.
+           88  OPCODE-ABSENT     VALUE 0.
+      *> Nombre d'enregistrements physiques lus dans le fichier source
+      *> (utilisé pour le checkpoint : cf. CKPTWS.cpy).
+       01  WS-LIGNES-LUES        PIC 9(06) VALUE ZERO.
+       01  WS-SKIP-IDX           PIC 9(06) VALUE ZERO.
+      *> Nom du dataset du résumé du run courant, repris par le
+      *> programme pilote après son CALL (totaux ci-dessous).
+       01  WS-SOMMAIRE-DSN          PIC X(200) VALUE SPACES.
+       01  WS-DEFAULT-SOMMAIRE-DSN  PIC X(200) VALUE
+           "/mnt/c/pgmcobol/AoC2024/J3/sommaire.rpt".
+       01  WS-SOMMAIRE-STATUS       PIC X(02) VALUE '00'.
+       01  WS-RUN-DATE              PIC 9(08) VALUE ZERO.
+      *> Nom du dataset de l'audit des bascules do()/don't() : fourni
+      *> par PARM/variable d'environnement JOUR3_AUDIT_DSN, sinon
+      *> valeur par défaut.
+       01  WS-AUDIT-DSN             PIC X(200) VALUE SPACES.
+       01  WS-DEFAULT-AUDIT-DSN     PIC X(200) VALUE
+           "/mnt/c/pgmcobol/AoC2024/J3/audit_do.rpt".
+       01  WS-AUDIT-STATUS          PIC X(02) VALUE '00'.
+       01  WS-NB-BASCULES           PIC 9(05) VALUE ZERO.
+       01  WS-AUD-ACTION-STG        PIC X(03) VALUE SPACES.
+      *> Nom du dataset du grand livre des totaux, alimenté d'un run
+      *> sur l'autre (contrairement au résumé du run courant).
+       01  WS-LEDGER-DSN            PIC X(200) VALUE SPACES.
+       01  WS-DEFAULT-LEDGER-DSN    PIC X(200) VALUE
+           "/mnt/c/pgmcobol/AoC2024/J3/ledger.rpt".
+       01  WS-LEDGER-STATUS         PIC X(02) VALUE '00'.
+
+       COPY CKPTWS.
+       COPY FSTATWS.
+       COPY RDEOFWS.
 
        PROCEDURE DIVISION.
        DEBUT.
+           PERFORM RESOUDRE-INPUT-DSN
+           PERFORM RESOUDRE-OPCODES-DSN
+           PERFORM RESOUDRE-RAPPORT-INSTR-DSN
+           PERFORM RESOUDRE-SOMMAIRE-DSN
+           PERFORM RESOUDRE-AUDIT-DSN
+           PERFORM RESOUDRE-LEDGER-DSN
+           PERFORM RESOUDRE-CHECKPOINT-DSN
+           PERFORM CHARGER-OPCODES
+           MOVE 'JOUR3' TO WS-CKPT-PROGID
+           PERFORM CHARGER-CHECKPOINT
+           PERFORM VERIFIER-REPRISE-SANS-CUMULS
            OPEN INPUT FICHIER-ENTREE
+           MOVE WS-INPUT-STATUS  TO WS-FSTAT-CODE
+           MOVE WS-INPUT-DSN     TO WS-FSTAT-DSN
+           MOVE "OUVERTURE FICHIER-ENTREE" TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
+           PERFORM REPOSITIONNER-FICHIER-ENTREE
+           OPEN OUTPUT FICHIER-AUDIT-DO
+           MOVE WS-AUDIT-STATUS  TO WS-FSTAT-CODE
+           MOVE WS-AUDIT-DSN     TO WS-FSTAT-DSN
+           MOVE "OUVERTURE FICHIER-AUDIT-DO" TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
            PERFORM LECTURE-ET-TRAITEMENT
            DISPLAY "WS-TOTAL = " WS-TOTAL
            DISPLAY "WS-TOTAL CORRIGÃ© = " WS-TOTAL-CORR
+           MOVE WS-LIGNES-LUES TO WS-RDEOF-COUNT
+           MOVE WS-INPUT-DSN   TO WS-RDEOF-DSN
+           PERFORM ANNONCER-LECTURE
            CLOSE FICHIER-ENTREE
-           STOP RUN.
+           CLOSE FICHIER-AUDIT-DO
+      *> Run mené à son terme : rien à reprendre la prochaine fois
+      *> (cf. WS-CKPT-COUNT dans CKPTWS.cpy).
+           MOVE 0 TO WS-CKPT-COUNT
+           PERFORM SAUVEGARDER-CHECKPOINT
+           PERFORM ECRIRE-RAPPORT-INSTRUCTIONS
+           PERFORM ECRIRE-SOMMAIRE
+           PERFORM ECRIRE-LEDGER
+      *> GOBACK plutôt que STOP RUN : un programme pilote peut appeler
+      *> ce programme en séquence avec d'autres, et un STOP RUN mettrait
+      *> fin à tout le run unit de l'appelant. GOBACK termine le
+      *> programme normalement quand il est exécuté seul (programme
+      *> initial du run unit).
+           GOBACK.
+
+       REPOSITIONNER-FICHIER-ENTREE.
+      *> Saute les enregistrements déjà recollés dans le tampon lors
+      *> d'un run précédent (WS-CKPT-SKIP positionné par
+      *> CHARGER-CHECKPOINT), au lieu de reprendre au premier.
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+              UNTIL WS-SKIP-IDX > WS-CKPT-SKIP
+              READ FICHIER-ENTREE INTO LIGNE-TEXTE
+                 AT END
+                    SET FIN-FICHIER TO TRUE
+              END-READ
+           END-PERFORM.
+
+       RESOUDRE-INPUT-DSN.
+           ACCEPT WS-INPUT-DSN FROM ENVIRONMENT "JOUR3_INPUT_DSN"
+           IF WS-INPUT-DSN = SPACES
+              MOVE WS-DEFAULT-INPUT-DSN TO WS-INPUT-DSN
+           END-IF.
+
+       RESOUDRE-OPCODES-DSN.
+           ACCEPT WS-OPCODES-DSN FROM ENVIRONMENT "JOUR3_OPCODES_DSN"
+           IF WS-OPCODES-DSN = SPACES
+              MOVE WS-DEFAULT-OPCODES-DSN TO WS-OPCODES-DSN
+           END-IF.
+
+       RESOUDRE-RAPPORT-INSTR-DSN.
+           ACCEPT WS-RAPPORT-INSTR-DSN
+              FROM ENVIRONMENT "JOUR3_RAPPORT_INSTR_DSN"
+           IF WS-RAPPORT-INSTR-DSN = SPACES
+              MOVE WS-DEFAULT-RAPPORT-INSTR-DSN TO WS-RAPPORT-INSTR-DSN
+           END-IF.
+
+       RESOUDRE-SOMMAIRE-DSN.
+           ACCEPT WS-SOMMAIRE-DSN FROM ENVIRONMENT "JOUR3_SOMMAIRE_DSN"
+           IF WS-SOMMAIRE-DSN = SPACES
+              MOVE WS-DEFAULT-SOMMAIRE-DSN TO WS-SOMMAIRE-DSN
+           END-IF.
+
+       RESOUDRE-AUDIT-DSN.
+           ACCEPT WS-AUDIT-DSN FROM ENVIRONMENT "JOUR3_AUDIT_DSN"
+           IF WS-AUDIT-DSN = SPACES
+              MOVE WS-DEFAULT-AUDIT-DSN TO WS-AUDIT-DSN
+           END-IF.
+
+       ECRIRE-SOMMAIRE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN OUTPUT FICHIER-SOMMAIRE
+           MOVE WS-SOMMAIRE-STATUS TO WS-FSTAT-CODE
+           MOVE WS-SOMMAIRE-DSN    TO WS-FSTAT-DSN
+           MOVE "OUVERTURE FICHIER-SOMMAIRE" TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
+           MOVE SPACES          TO WS-SOMMAIRE-RECORD
+           MOVE WS-RUN-DATE     TO WS-SOM-DATE
+           MOVE WS-TOTAL        TO WS-SOM-TOTAL
+           MOVE WS-TOTAL-CORR   TO WS-SOM-TOTAL-CORR
+           WRITE WS-SOMMAIRE-RECORD
+           CLOSE FICHIER-SOMMAIRE.
+
+       RESOUDRE-LEDGER-DSN.
+           ACCEPT WS-LEDGER-DSN FROM ENVIRONMENT "JOUR3_LEDGER_DSN"
+           IF WS-LEDGER-DSN = SPACES
+              MOVE WS-DEFAULT-LEDGER-DSN TO WS-LEDGER-DSN
+           END-IF.
+
+       ECRIRE-LEDGER.
+      *> OPEN EXTEND ne crée pas le fichier s'il n'existe pas encore
+      *> (statut '35') : on retombe alors sur OPEN OUTPUT, comme au
+      *> tout premier run ou sur un nouvel emplacement de dataset,
+      *> pour créer le fichier avant d'y ajouter la ligne du run.
+           OPEN EXTEND FICHIER-LEDGER
+           IF WS-LEDGER-STATUS NOT = '00'
+              OPEN OUTPUT FICHIER-LEDGER
+           END-IF
+           MOVE WS-LEDGER-STATUS TO WS-FSTAT-CODE
+           MOVE WS-LEDGER-DSN    TO WS-FSTAT-DSN
+           MOVE "OUVERTURE FICHIER-LEDGER" TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
+           MOVE SPACES           TO WS-LEDGER-RECORD
+           MOVE "JOUR3"          TO WS-LEDG-PROGID
+           MOVE WS-RUN-DATE      TO WS-LEDG-DATE
+           MOVE WS-TOTAL         TO WS-LEDG-TOTAL
+           MOVE WS-TOTAL-CORR    TO WS-LEDG-TOTAL-CORR
+           WRITE WS-LEDGER-RECORD
+           CLOSE FICHIER-LEDGER.
+
+       ECRIRE-RAPPORT-INSTRUCTIONS.
+      *> Répartition des occurences par type d'instruction reconnue
+      *> (mul/do()/don't() ou tout opcode chargé depuis le fichier de
+      *> contrôle). Le recollement des enregistrements rend une
+      *> répartition par ligne source sans objet ; c'est donc la
+      *> répartition par instruction qui est reportée.
+           OPEN OUTPUT FICHIER-RAPPORT-INSTR
+           MOVE WS-RAPPORT-INSTR-STATUS TO WS-FSTAT-CODE
+           MOVE WS-RAPPORT-INSTR-DSN    TO WS-FSTAT-DSN
+           MOVE "OUVERTURE FICHIER-RAPPORT-INSTR" TO WS-FSTAT-OPER
+           PERFORM VERIFIER-STATUT-FICHIER
+           PERFORM VARYING WS-OPCODE-IDX FROM 1 BY 1
+               UNTIL WS-OPCODE-IDX > WS-NB-OPCODES
+              MOVE SPACES TO WS-RAPPORT-INSTR-RECORD
+              MOVE OPCODE-NOM(WS-OPCODE-IDX)      TO WS-RI-NOM
+              MOVE OPCODE-COMPTEUR(WS-OPCODE-IDX) TO WS-RI-COMPTEUR
+              WRITE WS-RAPPORT-INSTR-RECORD
+           END-PERFORM
+           CLOSE FICHIER-RAPPORT-INSTR.
+
+       CHARGER-OPCODES.
+      *> Le jeu d'instructions (mnémonique, longueur, nb d'arguments,
+      *> action) est lu depuis un fichier de contrôle ; à défaut on
+      *> recharge les trois opcodes historiques mul/do()/don't().
+           MOVE 3 TO WS-NB-OPCODES
+           OPEN INPUT FICHIER-OPCODES
+           IF WS-OPCODES-STATUS NOT = '00'
+              PERFORM CHARGER-OPCODES-PAR-DEFAUT
+           ELSE
+              MOVE 0 TO WS-NB-OPCODES
+              PERFORM UNTIL FIN-FICHIER
+                 READ FICHIER-OPCODES INTO WS-OPCODE-RECORD
+                    AT END
+                       SET FIN-FICHIER TO TRUE
+                 END-READ
+                 IF NOT-FIN-FICHIER
+                    ADD 1 TO WS-NB-OPCODES
+                    UNSTRING WS-OPCODE-RECORD DELIMITED BY ALL SPACE
+                       INTO OPCODE-NOM(WS-NB-OPCODES)
+                            OPCODE-LONGUEUR(WS-NB-OPCODES)
+                            OPCODE-NB-ARGS(WS-NB-OPCODES)
+                            OPCODE-ACTION(WS-NB-OPCODES)
+                    END-UNSTRING
+                 END-IF
+              END-PERFORM
+              CLOSE FICHIER-OPCODES
+              SET NOT-FIN-FICHIER TO TRUE
+              IF WS-NB-OPCODES = 0
+                 PERFORM CHARGER-OPCODES-PAR-DEFAUT
+              END-IF
+           END-IF.
+
+       CHARGER-OPCODES-PAR-DEFAUT.
+           MOVE 3         TO WS-NB-OPCODES
+           MOVE 'mul'     TO OPCODE-NOM(1)
+           MOVE 3         TO OPCODE-LONGUEUR(1)
+           MOVE 2         TO OPCODE-NB-ARGS(1)
+           MOVE 'M'       TO OPCODE-ACTION(1)
+           MOVE 'do()'    TO OPCODE-NOM(2)
+           MOVE 4         TO OPCODE-LONGUEUR(2)
+           MOVE 0         TO OPCODE-NB-ARGS(2)
+           MOVE 'A'       TO OPCODE-ACTION(2)
+           MOVE "don't()" TO OPCODE-NOM(3)
+           MOVE 7         TO OPCODE-LONGUEUR(3)
+           MOVE 0         TO OPCODE-NB-ARGS(3)
+           MOVE 'I'       TO OPCODE-ACTION(3)
+           .
 
        LECTURE-ET-TRAITEMENT.
+      *> Le fichier est recollé en un seul tampon avant analyse : une
+      *> instruction (mul(...), do(), don't()) peut être coupée par une
+      *> fin d'enregistrement du fichier source, et un traitement
+      *> ligne par ligne la raterait ou la traiterait comme invalide.
            SET NOT-FIN-FICHIER TO TRUE
            SET DO-ACTIF to TRUE
+           MOVE SPACES TO WS-BUFFER-ACCUMULE
+           MOVE 0 TO WS-BUFFER-LEN
            PERFORM UNTIL FIN-FICHIER
                  READ FICHIER-ENTREE INTO LIGNE-TEXTE
                      AT END
                          SET FIN-FICHIER TO TRUE
                      NOT AT END
-                         PERFORM RECHERCHE-DANS-LIGNE
-      D                  DISPLAY "Nombre d'occurences dans la ligne : "
-                            COMPTEUR-OCCURENCES
-                         MOVE ZERO TO COMPTEUR-OCCURENCES
+                         PERFORM EMPILER-LIGNE
                  END-READ
-           END-PERFORM.
+           END-PERFORM
+           MOVE WS-BUFFER-ACCUMULE TO LIGNE-TEXTE
+           MOVE WS-BUFFER-LEN TO LONGUEUR-CARACTERE
+           PERFORM RECHERCHE-DANS-LIGNE
+      D     DISPLAY "Nombre d'occurences dans le fichier : "
+      D        COMPTEUR-OCCURENCES.
+
+       EMPILER-LIGNE.
+      *> Ajoute le contenu utile de l'enregistrement lu à la suite du
+      *> tampon accumulé (sans les espaces de bourrage du FD).
+           COMPUTE WS-LIGNE-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(LIGNE-TEXTE))
+           IF WS-LIGNE-LEN > 0
+              IF WS-BUFFER-LEN + WS-LIGNE-LEN >
+                    LENGTH OF WS-BUFFER-ACCUMULE
+                 DISPLAY "ABEND JOUR3 : WS-BUFFER-ACCUMULE plein ("
+                         LENGTH OF WS-BUFFER-ACCUMULE
+                         " caracteres) a l'enregistrement "
+                         WS-LIGNES-LUES
+      *>          Sauvegarde du point de reprise avant l'arrêt : cf.
+      *>          la même remarque dans Process-Record de JOUR1.
+                 COMPUTE WS-CKPT-COUNT =
+                    WS-CKPT-SKIP + WS-LIGNES-LUES
+                 PERFORM SAUVEGARDER-CHECKPOINT
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+              END-IF
+              MOVE LIGNE-TEXTE(1:WS-LIGNE-LEN)
+                 TO WS-BUFFER-ACCUMULE(WS-BUFFER-LEN + 1 : WS-LIGNE-LEN)
+              ADD WS-LIGNE-LEN TO WS-BUFFER-LEN
+           END-IF
+           ADD 1 TO WS-LIGNES-LUES.
 
        RECHERCHE-DANS-LIGNE.
-           MOVE ZERO TO WS-POSITION
-           MOVE 20000 TO LONGUEUR-CARACTERE
+      *> Le jeu d'opcodes (TABLE-OPCODES) est chargé une fois pour
+      *> toutes par CHARGER-OPCODES ; on ne teste plus les mnémoniques
+      *> en dur mais on parcourt la table chargée depuis le fichier de
+      *> contrôle (ou les trois opcodes par défaut). LONGUEUR-CARACTERE
+      *> est positionnée par LECTURE-ET-TRAITEMENT à la taille réelle
+      *> du tampon recollé (et non plus systématiquement 20000).
+      *> La position n'avance d'un caractère que si aucun opcode ne
+      *> correspond : deux instructions accolées (ex. do()mul(1,1))
+      *> sont ainsi toutes les deux reconnues, comme le faisait
+      *> l'ancien enchaînement de IF indépendants sur do()/don't()/mul.
+           MOVE 1 TO WS-POSITION
       D     DISPLAY 'Longeur de la ligne : ' LONGUEUR-CARACTERE
 
-           PERFORM VARYING WS-POSITION FROM 1 BY 1
-               UNTIL WS-POSITION > LONGUEUR-CARACTERE
-               if LIGNE-TEXTE(WS-POSITION:4)  = 'do()'
-                  set DO-ACTIF to TRUE
-      D            display 'DO Actif'
-                  add 4 to WS-POSITION
-               end-if
-               if LIGNE-TEXTE(WS-POSITION:7)  = "don't()"
-                  set DO-INACTIF to TRUE
-      D            display 'DO Inactif'
-                  add 7 to WS-POSITION
-               end-if
-               IF LIGNE-TEXTE(WS-POSITION:3)  = CHAINE-RECHERCHE
-                  SET MUL-VALIDE to TRUE
-                  display LIGNE-TEXTE(WS-POSITION:12)
-                  ADD 3 to WS-POSITION
-      D            display LIGNE-TEXTE(WS-POSITION:3)
-                  perform recherche-multiplication
-                  if MUL-VALIDE
-                     COMPUTE WS-TOTAL = WS-TOTAL +
-                             (ws-first-num * ws-secnd-num)
-                     if DO-ACTIF
-                        COMPUTE WS-TOTAL-CORR = WS-TOTAL-CORR +
-                             (ws-first-num * ws-secnd-num)
-                     end-if 
-      D               display '1er num : ' ws-first-num
-      D                       ' 2e num : ' ws-secnd-num
-                     ADD 1 TO COMPTEUR-OCCURENCES
-                  end-if
-               else
-                  SET MUL-INVALIDE to TRUE
-               END-IF
+           PERFORM UNTIL WS-POSITION > LONGUEUR-CARACTERE
+              PERFORM TESTER-OPCODES-A-POSITION
+              IF OPCODE-ABSENT
+                 ADD 1 TO WS-POSITION
+              END-IF
            END-PERFORM.
 
+       TESTER-OPCODES-A-POSITION.
+           SET OPCODE-ABSENT TO TRUE
+           PERFORM VARYING WS-OPCODE-IDX FROM 1 BY 1
+               UNTIL WS-OPCODE-IDX > WS-NB-OPCODES
+              IF LIGNE-TEXTE(WS-POSITION:OPCODE-LONGUEUR(
+                    WS-OPCODE-IDX)) =
+                    OPCODE-NOM(WS-OPCODE-IDX)
+                    (1:OPCODE-LONGUEUR(WS-OPCODE-IDX))
+                 PERFORM TRAITER-OPCODE
+                 SET OPCODE-TROUVE TO TRUE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
+
+       TRAITER-OPCODE.
+           ADD OPCODE-LONGUEUR(WS-OPCODE-IDX) TO WS-POSITION
+           ADD 1 TO OPCODE-COMPTEUR(WS-OPCODE-IDX)
+           EVALUATE TRUE
+              WHEN ACTION-DO-ON(WS-OPCODE-IDX)
+                 SET DO-ACTIF TO TRUE
+                 MOVE 'ON'  TO WS-AUD-ACTION-STG
+                 PERFORM ECRIRE-AUDIT-DO
+      D           display 'DO Actif'
+              WHEN ACTION-DO-OFF(WS-OPCODE-IDX)
+                 SET DO-INACTIF TO TRUE
+                 MOVE 'OFF' TO WS-AUD-ACTION-STG
+                 PERFORM ECRIRE-AUDIT-DO
+      D           display 'DO Inactif'
+              WHEN ACTION-MUL(WS-OPCODE-IDX)
+                 SET MUL-VALIDE TO TRUE
+      D           display LIGNE-TEXTE(WS-POSITION:3)
+                 PERFORM recherche-multiplication
+                 IF MUL-VALIDE
+                    COMPUTE WS-TOTAL = WS-TOTAL +
+                            (ws-first-num * ws-secnd-num)
+                    IF DO-ACTIF
+                       COMPUTE WS-TOTAL-CORR = WS-TOTAL-CORR +
+                            (ws-first-num * ws-secnd-num)
+                    END-IF
+      D              display '1er num : ' ws-first-num
+      D                      ' 2e num : ' ws-secnd-num
+                    PERFORM ECRIRE-AUDIT-MUL
+                    ADD 1 TO COMPTEUR-OCCURENCES
+                 END-IF
+           END-EVALUATE.
+
+       ECRIRE-AUDIT-DO.
+           ADD 1 TO WS-NB-BASCULES
+           MOVE SPACES           TO WS-AUDIT-DO-RECORD
+           MOVE WS-NB-BASCULES   TO WS-AUD-SEQ
+           MOVE WS-POSITION      TO WS-AUD-POSITION
+           MOVE WS-AUD-ACTION-STG TO WS-AUD-ACTION
+           WRITE WS-AUDIT-DO-RECORD.
+
+       ECRIRE-AUDIT-MUL.
+      *> Une ligne par mul(...) valide, sur le même principe
+      *> qu'ECRIRE-AUDIT-DO : la position, les deux opérandes et
+      *> l'état de do()/don't() au moment du mul() permettent de
+      *> retrouver un total contesté jusqu'à sa source exacte.
+           ADD 1 TO WS-NB-BASCULES
+           MOVE SPACES           TO WS-AUDIT-DO-RECORD
+           MOVE WS-NB-BASCULES   TO WS-AUD-SEQ
+           MOVE WS-POSITION      TO WS-AUD-POSITION
+           MOVE 'MUL'            TO WS-AUD-ACTION
+           MOVE ws-first-num     TO WS-AUD-OP1
+           MOVE ws-secnd-num     TO WS-AUD-OP2
+           IF DO-ACTIF
+              MOVE 'ON'  TO WS-AUD-ETAT-DO
+           ELSE
+              MOVE 'OFF' TO WS-AUD-ETAT-DO
+           END-IF
+           WRITE WS-AUDIT-DO-RECORD.
+
        recherche-multiplication.
            if LIGNE-TEXTE(WS-POSITION:1) = "("
               ADD 1 TO WS-POSITION
       D        display LIGNE-TEXTE(WS-POSITION:3)
-              if LIGNE-TEXTE(WS-POSITION + 1:1) = ','
-                 OR LIGNE-TEXTE(WS-POSITION + 2:1) = ','
-                 OR LIGNE-TEXTE(WS-POSITION + 3:1) = ','
+              MOVE ',' TO WS-DELIM-CHERCHE
+              PERFORM recherche-operande-valide
+              if MUL-VALIDE
                  move 0 to ws-first-num
                  perform recherche-first-num
                  ADD 1 TO WS-POSITION
       D           display LIGNE-TEXTE(WS-POSITION:3)
-                 if LIGNE-TEXTE(WS-POSITION + 1:1) = ')'
-                    OR LIGNE-TEXTE(WS-POSITION + 2:1) = ')'
-                    OR LIGNE-TEXTE(WS-POSITION + 3:1) = ')'
+                 MOVE ')' TO WS-DELIM-CHERCHE
+                 PERFORM recherche-operande-valide
+                 if MUL-VALIDE
                     move 0 TO ws-secnd-num
                     perform recherche-secnd-num
                  else
                     set MUL-INVALIDE to TRUE
                  end-if
               else
-                set MUL-INVALIDE to TRUE   
+                set MUL-INVALIDE to TRUE
               end-if
            else
               set MUL-INVALIDE to TRUE
            end-if.
 
+       recherche-operande-valide.
+      *> Valide qu'un opérande numérique de longueur quelconque (dans
+      *> la limite de WS-MAX-OPERANDE) précède bien le délimiteur
+      *> attendu, au lieu de ne regarder que les 3 positions suivantes.
+           SET MUL-INVALIDE TO TRUE
+           PERFORM VARYING k FROM 1 BY 1 UNTIL k > WS-MAX-OPERANDE
+              IF LIGNE-TEXTE(WS-POSITION + k:1) = WS-DELIM-CHERCHE
+                 SET MUL-VALIDE TO TRUE
+                 EXIT PERFORM
+              END-IF
+              IF LIGNE-TEXTE(WS-POSITION + k:1) IS NOT NUMERIC
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           .
+
 
 
        recherche-first-num.
-           perform varying i from 0 by 1 
+      *> Accumule les chiffres un par un jusqu'au délimiteur, ce qui
+      *> gère un opérande de n'importe quelle longueur (jusqu'à la
+      *> taille de ws-first-num) au lieu de seulement 3 chiffres.
+           perform varying i from 0 by 1
              until LIGNE-TEXTE(WS-POSITION + i:1) = ','
              if LIGNE-TEXTE(WS-POSITION + i:1) is numeric
-                evaluate TRUE
-                  when i = 0
-                     move LIGNE-TEXTE(WS-POSITION + i:1) to ws-num-x
-                     add ws-num to ws-first-num
-                  when i = 1
-                     move LIGNE-TEXTE(WS-POSITION + i:1) to ws-num-x
-                     compute ws-first-num = ws-first-num * 10
-                     add ws-num to ws-first-num
-                  when i = 2
-                     move LIGNE-TEXTE(WS-POSITION + i:1) to ws-num-x
-                     compute ws-first-num = ws-first-num * 10
-                     add ws-num to ws-first-num                     
-                end-evaluate
+                move LIGNE-TEXTE(WS-POSITION + i:1) to ws-num-x
+                compute ws-first-num = ws-first-num * 10 + ws-num
              end-if
            end-perform
-           ADD i to WS-POSITION         
+           ADD i to WS-POSITION
            .
 
        recherche-secnd-num.
-           perform varying i from 0 by 1 
+      *> Même principe que recherche-first-num pour le second opérande.
+           perform varying i from 0 by 1
              until LIGNE-TEXTE(WS-POSITION + i:1) = ')'
              if LIGNE-TEXTE(WS-POSITION + i:1) is numeric
-                evaluate TRUE
-                  when i = 0
-                     move LIGNE-TEXTE(WS-POSITION + i:1) to ws-num-x
-                     add ws-num to ws-secnd-num
-                  when i = 1
-                     move LIGNE-TEXTE(WS-POSITION + i:1) to ws-num-x
-                     compute ws-secnd-num = ws-secnd-num * 10
-                     add ws-num to ws-secnd-num
-                  when i = 2
-                     move LIGNE-TEXTE(WS-POSITION + i:1) to ws-num-x
-                     compute ws-secnd-num = ws-secnd-num * 10
-                     add ws-num to ws-secnd-num                     
-                end-evaluate
+                move LIGNE-TEXTE(WS-POSITION + i:1) to ws-num-x
+                compute ws-secnd-num = ws-secnd-num * 10 + ws-num
              end-if
            end-perform
-           ADD i to WS-POSITION   
+           ADD i to WS-POSITION
            .
+
+       COPY CKPTPR.
+       COPY FSTATPR.
+       COPY RDEOFPR.
         
\ No newline at end of file
